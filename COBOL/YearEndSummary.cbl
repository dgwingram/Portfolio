@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndSummary.
+       AUTHOR. Daniel Ingram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-VALID-FILE ASSIGN TO 'ValidRecords.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F02-PRINT-FILE ASSIGN TO 'YearEndSummary.out'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F01-VALID-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F01-VALID-RECORD.
+
+       01  F01-VALID-RECORD.
+           05  F01-EMPLOYEE-SSN            PIC 9(9).
+           05  F01-FULL-NAME.
+               10  F01-LAST-NAME           PIC X(14).
+               10  F01-FIRST-NAME          PIC X(12).
+               10  F01-INITIAL             PIC X.
+           05  F01-HOURLY-RATE             PIC 9(3)V99.
+           05  F01-HOURS-WORKED            PIC 9(3)V99.
+           05  F01-SALARY-TYPE             PIC X.
+           05  F01-DEPENDANTS              PIC 99.
+           05  F01-TAX-STATUS              PIC 9.
+           05  F01-INSURANCE               PIC X.
+           05  F01-YTD-INFO.
+               10  F01-YTD-EARNINGS        PIC 9(6)V99.
+               10  F01-YTD-TAXES           PIC 9(5)V99.
+               10  F01-YTD-FICA            PIC 9(4)V99.
+               10  F01-YTD-INSURANCE       PIC 9(4)V99.
+
+       FD  F02-PRINT-FILE
+           RECORD CONTAINS 96 CHARACTERS
+           DATA RECORD IS F02-PRINT-RECORD.
+
+       01  F02-PRINT-RECORD                PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01 W01-EOF-SWITCH                   PIC X VALUE SPACES.
+           88 W01-END-OF-FILE                    VALUE "T".
+
+       01 W02-HEADINGS.
+           05  W02-PAGE-HEADING.
+               10  PIC X(23) VALUE SPACES.
+               10  PIC X(25) VALUE "Year-End Earnings Summary".
+           05  W02-COLUMN-HEADINGS.
+               10  PIC X(3)  VALUE "SSN".
+               10  PIC X(9)  VALUE SPACES.
+               10  PIC X(9)  VALUE "Last Name".
+               10  PIC X(5)  VALUE SPACES.
+               10  PIC X(8)  VALUE "Earnings".
+               10  PIC X(4)  VALUE SPACES.
+               10  PIC X(5)  VALUE "Taxes".
+               10  PIC X(4)  VALUE SPACES.
+               10  PIC X(4)  VALUE "FICA".
+               10  PIC X(4)  VALUE SPACES.
+               10  PIC X(9)  VALUE "Insurance".
+
+       01 W03-DETAIL-LINE.
+           05  W03-SSN-OUT                 PIC 9(9).
+           05                              PIC X(3)  VALUE SPACES.
+           05  W03-LAST-NAME-OUT           PIC X(14).
+           05                              PIC X(2)  VALUE SPACES.
+           05  W03-EARNINGS-OUT            PIC ZZZ,ZZ9.99.
+           05                              PIC X(2)  VALUE SPACES.
+           05  W03-TAXES-OUT               PIC ZZ,ZZ9.99.
+           05                              PIC X(2)  VALUE SPACES.
+           05  W03-FICA-OUT                PIC Z,ZZ9.99.
+           05                              PIC X(2)  VALUE SPACES.
+           05  W03-INSURANCE-OUT           PIC Z,ZZ9.99.
+           05                              PIC X(21) VALUE SPACES.
+
+       01 W04-COMPANY-TOTALS.
+           05  W04-TOTAL-EARNINGS          PIC 9(8)V99 VALUE ZERO.
+           05  W04-TOTAL-TAXES             PIC 9(7)V99 VALUE ZERO.
+           05  W04-TOTAL-FICA              PIC 9(6)V99 VALUE ZERO.
+           05  W04-TOTAL-INSURANCE         PIC 9(6)V99 VALUE ZERO.
+
+       01 W05-FOOTER.
+           05  W05-TOTAL-LINE.
+               10  PIC X(19)  VALUE "Company Totals".
+               10  W05-TOTAL-EARNINGS-OUT  PIC ZZZ,ZZZ,ZZ9.99.
+               10  PIC X(2)   VALUE SPACES.
+               10  W05-TOTAL-TAXES-OUT     PIC ZZ,ZZZ,ZZ9.99.
+               10  PIC X(2)   VALUE SPACES.
+               10  W05-TOTAL-FICA-OUT      PIC Z,ZZZ,ZZ9.99.
+               10  PIC X(2)   VALUE SPACES.
+               10  W05-TOTAL-INSURANCE-OUT PIC Z,ZZZ,ZZ9.99.
+           05  W05-PRODUCED-BY.
+               10  PIC X(19) VALUE "Report Produced By".
+               10  PIC X(13) VALUE "Daniel Ingram".
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-WRITE-HEADINGS
+           PERFORM 300-READ-RECORD
+
+           PERFORM 400-PROCESS-RECORD
+               UNTIL W01-END-OF-FILE
+           PERFORM 500-WRITE-FOOTER
+           PERFORM 600-CLOSE-FILES
+           STOP RUN
+           .
+
+       100-OPEN-FILES.
+           OPEN INPUT F01-VALID-FILE
+                OUTPUT F02-PRINT-FILE
+           .
+       200-WRITE-HEADINGS.
+           WRITE F02-PRINT-RECORD FROM W02-PAGE-HEADING
+               BEFORE ADVANCING 1 LINE
+           WRITE F02-PRINT-RECORD FROM W02-COLUMN-HEADINGS
+               AFTER ADVANCING 1 LINE
+           .
+       300-READ-RECORD.
+           READ F01-VALID-FILE
+               AT END SET W01-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       400-PROCESS-RECORD.
+           PERFORM 410-WRITE-DETAIL-LINE
+
+           ADD F01-YTD-EARNINGS  TO W04-TOTAL-EARNINGS
+           ADD F01-YTD-TAXES     TO W04-TOTAL-TAXES
+           ADD F01-YTD-FICA      TO W04-TOTAL-FICA
+           ADD F01-YTD-INSURANCE TO W04-TOTAL-INSURANCE
+
+           PERFORM 300-READ-RECORD
+           .
+
+      * ONE PRINT LINE PER EMPLOYEE'S YEAR-TO-DATE FIGURES
+       410-WRITE-DETAIL-LINE.
+           MOVE F01-EMPLOYEE-SSN  TO W03-SSN-OUT
+           MOVE F01-LAST-NAME     TO W03-LAST-NAME-OUT
+           MOVE F01-YTD-EARNINGS  TO W03-EARNINGS-OUT
+           MOVE F01-YTD-TAXES     TO W03-TAXES-OUT
+           MOVE F01-YTD-FICA      TO W03-FICA-OUT
+           MOVE F01-YTD-INSURANCE TO W03-INSURANCE-OUT
+
+           WRITE F02-PRINT-RECORD FROM W03-DETAIL-LINE
+           .
+
+       500-WRITE-FOOTER.
+           MOVE W04-TOTAL-EARNINGS  TO W05-TOTAL-EARNINGS-OUT
+           MOVE W04-TOTAL-TAXES     TO W05-TOTAL-TAXES-OUT
+           MOVE W04-TOTAL-FICA      TO W05-TOTAL-FICA-OUT
+           MOVE W04-TOTAL-INSURANCE TO W05-TOTAL-INSURANCE-OUT
+
+           WRITE F02-PRINT-RECORD FROM W05-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           WRITE F02-PRINT-RECORD FROM W05-PRODUCED-BY
+               AFTER ADVANCING 2 LINES
+           .
+
+       600-CLOSE-FILES.
+           CLOSE F01-VALID-FILE
+                 F02-PRINT-FILE
+           .
