@@ -1,87 +1,390 @@
-       IDENTIFICTION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. StringEx.
-       AUTHOR. Daniel Ingram ish.
+       AUTHOR. Daniel Ingram.
 
-       ENVIORNMENT DIVISION.
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      * INPUT/OUTPUT FILE NAMES ARE PARAMETER-DRIVEN - SEE
+      * W13/W14 DEFAULTS AND 090-GET-FILE-PARAMETERS
        FILE-CONTROL.
-         SELECT F01-INPUT-FILE ASSIGN TO 'looneyTunes.dat'
-                     ORGANIZATION IS LINE SEQUENTIAL
-         SELECT F02-PRINT-FILE ASSIGN TO 'looney.out'
-                     ORGANIZATION IS LINE SEQUENTIAL
+           SELECT F01-INPUT-FILE
+               ASSIGN TO DYNAMIC W13-INPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F02-PRINT-FILE
+               ASSIGN TO DYNAMIC W14-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F03-REJECT-FILE ASSIGN TO 'looneyRejects.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SD-SORT-FILE ASSIGN TO 'SORTWORK.TMP'.
+
+           SELECT F04-SORTED-FILE ASSIGN TO 'looneySorted.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED RUN-STATISTICS AUDIT LOG
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD F01-INPUT-FILE
-           RECORD CONTAINS 78 CHARACTERS.
-
-       01 F01-ADR-RECORD.
-           05 F01-FULL-NAME.
-               10 F01-FIRST-NAME PIC X(10).
-               10 F01-LAST-NAME PIC X(20).
-           05 F01-STREET PIC X(30).
-           05 F01-CITY PIC X(10).
-           05 F01-PROV PIC X(2).
-           05 F01-POSTCD PIC X(6).
-
-       FD F02-PRINT-FILE
-           RECORD CONTAINS 30 CHARACTERS.
-       01 F02-PRINT-RECORD PIC X(31).
+       FD  F01-INPUT-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F01-ADR-RECORD.
+       01  F01-ADR-RECORD.
+           05  F01-FULL-NAME.
+               10  F01-FIRST-NAME          PIC X(10).
+               10  F01-LAST-NAME           PIC X(20).
+           05  F01-STREET                  PIC X(30).
+           05  F01-CITY                    PIC X(10).
+           05  F01-PROV                    PIC X(2).
+           05  F01-POSTCD                  PIC X(6).
+
+      * WORK FILE FOR SORTING THE INPUT INTO PROVINCE ORDER
+       SD  SD-SORT-FILE
+           DATA RECORD IS SD-SORT-RECORD.
+       01  SD-SORT-RECORD.
+           05  SD-SORT-NAME                PIC X(30).
+           05  SD-SORT-STREET              PIC X(30).
+           05  SD-SORT-CITY                PIC X(10).
+           05  SD-SORT-PROV                PIC X(2).
+           05  SD-SORT-POSTCD              PIC X(6).
+
+       FD  F04-SORTED-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F04-SORTED-RECORD.
+       01  F04-SORTED-RECORD               PIC X(78).
+
+       FD  F02-PRINT-FILE
+           RECORD CONTAINS 84 CHARACTERS
+           DATA RECORD IS F02-PRINT-RECORD.
+       01  F02-PRINT-RECORD                PIC X(84).
+
+       FD  F03-REJECT-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F03-REJECT-RECORD.
+       01  F03-REJECT-RECORD                PIC X(78).
+
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
-    
-       01 W01-DATA-REMAINS-SWITCH PIC XXX VALUE 'YES'.
-      * CREATE NEEDED VARIABLES NOT ALREADY GIVEN
-       01  W02-OUTPUT-LINE
-           05  W02-NAME-LINE       PIC X(31)
-           05  W02-LAST-LINE       PIC X(21)
+       01 W01-CONTROLS.
+           05  W01-EOF-SWITCH               PIC X VALUE SPACES.
+               88  W01-END-OF-FILE                 VALUE "T".
+           05  W01-TRUE                     PIC X VALUE "T".
+           05  W01-POSTCD-SWITCH            PIC X VALUE SPACES.
+               88  W01-POSTCD-VALID               VALUE "Y".
+               88  W01-POSTCD-INVALID             VALUE "N".
+
+       01 W03-ERR-MSGS.
+           05 W03-POSTCD-ERR                PIC X(34)
+                   VALUE 'Postal code must be A1A 1A1 format'.
+
+       01 W04-REJECT-DETAIL.
+           05  W04-REJECT-NAME              PIC X(20).
+           05                               PIC X(2)  VALUE SPACES.
+           05  W04-REJECT-POSTCD            PIC X(6).
+           05                               PIC X(2)  VALUE SPACES.
+           05  W04-REJECT-MSG               PIC X(34).
+           05                               PIC X(14) VALUE SPACES.
+
+       01 W05-REJECT-HEADING.
+           05                               PIC X(24) VALUE SPACES.
+           05                               PIC X(27)
+                   VALUE "Postal Code Rejects Listing".
+
+       01 W05-REJECT-COLUMNS.
+           05                               PIC X(9)  VALUE "Last Name".
+           05                               PIC X(13) VALUE SPACES.
+           05                               PIC X(8)  VALUE "Postcode".
+           05                               PIC X(2)  VALUE SPACES.
+           05                               PIC X(5)  VALUE "Error".
+
+      * LABELS ARE BUFFERED THREE-UP BEFORE BEING PRINTED
+       01 W06-LABEL-TABLE.
+           05  W06-LABEL-ENTRY OCCURS 3 TIMES INDEXED BY W06-LABEL-IDX.
+               10  W06-NAME-LINE            PIC X(26).
+               10  W06-STREET-LINE          PIC X(26).
+               10  W06-CITY-LINE            PIC X(26).
+
+       01 W07-LABEL-COUNT                   PIC 9 VALUE ZERO.
 
+       01 W08-PRINT-ROWS.
+           05  W08-PRINT-ROW1.
+               10  W08-ROW1-COLUMN          PIC X(28) OCCURS 3 TIMES.
+           05  W08-PRINT-ROW2.
+               10  W08-ROW2-COLUMN          PIC X(28) OCCURS 3 TIMES.
+           05  W08-PRINT-ROW3.
+               10  W08-ROW3-COLUMN          PIC X(28) OCCURS 3 TIMES.
+
+      * SCRATCH AREA FOR TITLE-CASING NAME AND CITY FIELDS
+       01 W09-CASE-WORK.
+           05  W09-CASE-TEXT                PIC X(20).
+           05  W09-CASE-IDX                 PIC 99.
+           05  W09-CASE-SWITCH              PIC X.
+               88  W09-AT-WORD-START              VALUE "Y".
+               88  W09-IN-WORD                    VALUE "N".
+
+      * PROVINCE CONTROL BREAK FOR THE SORTED MAILING RUN
+       01 W10-PREV-PROV                     PIC X(2) VALUE SPACES.
+
+       01 W11-PROVINCE-HEADING.
+           05                               PIC X(10)
+                   VALUE "Province: ".
+           05  W11-PROVINCE-OUT             PIC X(2).
+           05                               PIC X(16) VALUE SPACES.
+
+      * READ/WRITTEN/REJECTED COUNTS FOR THE SHARED AUDIT LOG
+       01 W12-RUN-COUNTS.
+           05 W12-RECORDS-READ     PIC 9(7)    VALUE ZERO.
+           05 W12-RECORDS-WRITTEN  PIC 9(7)    VALUE ZERO.
+           05 W12-RECORDS-REJECTED PIC 9(7)    VALUE ZERO.
+
+      * FILE-NAME DEFAULTS, OVERRIDABLE FROM THE ENVIRONMENT
+       01 W13-INPUT-FILE-NAME      PIC X(20)   VALUE "looneyTunes.dat".
+       01 W14-OUTPUT-FILE-NAME     PIC X(20)   VALUE "looney.out".
+       01 W15-FILE-NAME-OVERRIDE   PIC X(20)   VALUE SPACES.
 
        PROCEDURE DIVISION.
-            OPEN INPUT F01-INPUT-FILE
-                 OUTPUT F02-PRINT-FILE
-     
-            READ F01-INPUT-FILE
-                 AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-            END-READ
-
-            PERFORM 100-PROCESS-RECORDS
-                   UNTIL W01-DATA-REMAINS-SWITCH='NO' 
-     
-            CLOSE F01-INPUT-FILE
-                  F02-PRINT-FILE
-
-            STOP RUN
-            .
-       100-PROCESS-RECORDS.
+
+           PERFORM 090-GET-FILE-PARAMETERS
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-WRITE-HEADINGS
+           PERFORM 300-READ-RECORD
+
+           PERFORM 400-PROCESS-RECORD
+               UNTIL W01-END-OF-FILE
+           PERFORM 520-FLUSH-LABELS
+           PERFORM 530-WRITE-AUDIT-LOG
+           PERFORM 600-CLOSE-FILES
+           STOP RUN
+           .
+
+      * PICK UP FILE-NAME OVERRIDES FROM THE ENVIRONMENT, IF SET
+       090-GET-FILE-PARAMETERS.
+           MOVE SPACES TO W15-FILE-NAME-OVERRIDE
+           ACCEPT W15-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "STRINGEX_INPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W15-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W15-FILE-NAME-OVERRIDE TO W13-INPUT-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO W15-FILE-NAME-OVERRIDE
+           ACCEPT W15-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "STRINGEX_OUTPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W15-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W15-FILE-NAME-OVERRIDE TO W14-OUTPUT-FILE-NAME
+           END-IF
+           .
+
+      * SORT THE MAILING RUN INTO PROVINCE ORDER BEFORE PRINTING
+       100-OPEN-FILES.
+           SORT SD-SORT-FILE
+               ON ASCENDING KEY SD-SORT-PROV
+               USING F01-INPUT-FILE
+               GIVING F04-SORTED-FILE
+
+           OPEN INPUT F04-SORTED-FILE
+                OUTPUT F02-PRINT-FILE
+                OUTPUT F03-REJECT-FILE
+           .
+       200-WRITE-HEADINGS.
+           WRITE F03-REJECT-RECORD FROM W05-REJECT-HEADING
+               BEFORE ADVANCING 1 LINE
+           WRITE F03-REJECT-RECORD FROM W05-REJECT-COLUMNS
+               AFTER ADVANCING 1 LINE
+           .
+       300-READ-RECORD.
+           READ F04-SORTED-FILE INTO F01-ADR-RECORD
+               AT END SET W01-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       400-PROCESS-RECORD.
+           ADD 1 TO W12-RECORDS-READ
+           PERFORM 405-CHECK-PROVINCE-BREAK
+
+           SET W01-POSTCD-VALID TO TRUE
+           PERFORM 410-VALIDATE-POSTAL-CODE
+
+           IF W01-POSTCD-VALID
+               PERFORM 430-TITLE-CASE-FIELDS
+               PERFORM 500-WRITE-LABEL
+               ADD 1 TO W12-RECORDS-WRITTEN
+           END-IF
+
+           PERFORM 300-READ-RECORD
+           .
+
+      * PAGE BREAK AND HEADING EACH TIME THE PROVINCE CHANGES
+       405-CHECK-PROVINCE-BREAK.
+           IF F01-PROV NOT = W10-PREV-PROV
+               PERFORM 520-FLUSH-LABELS
+               PERFORM 440-WRITE-PROVINCE-HEADING
+               MOVE F01-PROV TO W10-PREV-PROV
+           END-IF
+           .
+
+       440-WRITE-PROVINCE-HEADING.
+           MOVE F01-PROV TO W11-PROVINCE-OUT
+
+           WRITE F02-PRINT-RECORD FROM W11-PROVINCE-HEADING
+               BEFORE ADVANCING PAGE
+           .
+
+      * REJECT ANY POSTAL CODE NOT IN THE A1A 1A1 PATTERN
+       410-VALIDATE-POSTAL-CODE.
+           IF F01-POSTCD(1:1) IS ALPHABETIC AND
+              F01-POSTCD(1:1) NOT = SPACE   AND
+              F01-POSTCD(2:1) IS NUMERIC    AND
+              F01-POSTCD(3:1) IS ALPHABETIC AND
+              F01-POSTCD(3:1) NOT = SPACE   AND
+              F01-POSTCD(4:1) IS NUMERIC    AND
+              F01-POSTCD(5:1) IS ALPHABETIC AND
+              F01-POSTCD(5:1) NOT = SPACE   AND
+              F01-POSTCD(6:1) IS NUMERIC
+               CONTINUE
+           ELSE
+               SET W01-POSTCD-INVALID TO TRUE
+               PERFORM 420-WRITE-REJECT
+           END-IF
+           .
+
+       420-WRITE-REJECT.
+           MOVE SPACES TO W04-REJECT-DETAIL
+           MOVE F01-LAST-NAME TO W04-REJECT-NAME
+           MOVE F01-POSTCD TO W04-REJECT-POSTCD
+           MOVE W03-POSTCD-ERR TO W04-REJECT-MSG
+
+           WRITE F03-REJECT-RECORD FROM W04-REJECT-DETAIL
+           ADD 1 TO W12-RECORDS-REJECTED
+           .
+
+      * TITLE-CASE THE NAME AND CITY FIELDS BEFORE PRINTING
+       430-TITLE-CASE-FIELDS.
+           MOVE F01-FIRST-NAME TO W09-CASE-TEXT
+           PERFORM 431-TITLE-CASE-TEXT
+           MOVE W09-CASE-TEXT TO F01-FIRST-NAME
+
+           MOVE F01-LAST-NAME TO W09-CASE-TEXT
+           PERFORM 431-TITLE-CASE-TEXT
+           MOVE W09-CASE-TEXT TO F01-LAST-NAME
+
+           MOVE F01-CITY TO W09-CASE-TEXT
+           PERFORM 431-TITLE-CASE-TEXT
+           MOVE W09-CASE-TEXT TO F01-CITY
+           .
+
+       431-TITLE-CASE-TEXT.
+           INSPECT W09-CASE-TEXT CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+               "abcdefghijklmnopqrstuvwxyz"
+
+           SET W09-AT-WORD-START TO TRUE
+           PERFORM 432-TITLE-CASE-CHAR
+               VARYING W09-CASE-IDX FROM 1 BY 1
+               UNTIL W09-CASE-IDX > 20
+           .
+
+       432-TITLE-CASE-CHAR.
+           IF W09-CASE-TEXT(W09-CASE-IDX:1) = SPACE
+               SET W09-AT-WORD-START TO TRUE
+           ELSE
+               IF W09-AT-WORD-START
+                   INSPECT W09-CASE-TEXT(W09-CASE-IDX:1) CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               END-IF
+               SET W09-IN-WORD TO TRUE
+           END-IF
+           .
+
       * COMPLETE EXERCISE CODE HERE:
-           MOVE SPACES TO W02-OUTPUT-LINE
-    
+       500-WRITE-LABEL.
+           ADD 1 TO W07-LABEL-COUNT
+           MOVE SPACES TO W06-LABEL-ENTRY(W07-LABEL-COUNT)
+
            STRING F01-FIRST-NAME DELIMITED BY "  "
                   " "            DELIMITED BY SIZE
                   F01-LAST-NAME  DELIMITED BY "  "
-               INTO W02-NAME-LINE
+               INTO W06-NAME-LINE(W07-LABEL-COUNT)
            END-STRING
-    
+
+           MOVE F01-STREET TO W06-STREET-LINE(W07-LABEL-COUNT)
+
            STRING F01-CITY       DELIMITED BY "  "
-                  ", "            DELIMITED BY SIZE
-                  F01-LAST-NAME  DELIMITED BY "  "
-               INTO W02-LAST-LINE
+                  ", "           DELIMITED BY SIZE
+                  F01-PROV       DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  F01-POSTCD     DELIMITED BY SIZE
+               INTO W06-CITY-LINE(W07-LABEL-COUNT)
            END-STRING
-    
-           MOVE W02-NAME-LINE TO F02-PRINT-RECORD 
+
+           IF W07-LABEL-COUNT = 3
+               PERFORM 510-WRITE-LABEL-BLOCK
+           END-IF
+           .
+
+      * LAY OUT UP TO THREE BUFFERED LABELS SIDE BY SIDE
+       510-WRITE-LABEL-BLOCK.
+           MOVE SPACES TO W08-PRINT-ROWS
+
+           PERFORM 511-BUILD-LABEL-ROW
+               VARYING W06-LABEL-IDX FROM 1 BY 1
+               UNTIL W06-LABEL-IDX > W07-LABEL-COUNT
+
+           MOVE W08-PRINT-ROW1 TO F02-PRINT-RECORD
            WRITE F02-PRINT-RECORD
-    
-           MOVE F01-STREET TO FO2-PRINT-RECORD
+
+           MOVE W08-PRINT-ROW2 TO F02-PRINT-RECORD
            WRITE F02-PRINT-RECORD
-    
-           MOVE W02-LAST-LINE TO F02-PRINT-RECORD
+
+           MOVE W08-PRINT-ROW3 TO F02-PRINT-RECORD
            WRITE F02-PRINT-RECORD
                BEFORE ADVANCING 2 LINES
-               
+
+           MOVE ZERO TO W07-LABEL-COUNT
+           .
+
+       511-BUILD-LABEL-ROW.
+           MOVE W06-NAME-LINE(W06-LABEL-IDX)
+               TO W08-ROW1-COLUMN(W06-LABEL-IDX)
+           MOVE W06-STREET-LINE(W06-LABEL-IDX)
+               TO W08-ROW2-COLUMN(W06-LABEL-IDX)
+           MOVE W06-CITY-LINE(W06-LABEL-IDX)
+               TO W08-ROW3-COLUMN(W06-LABEL-IDX)
+           .
+
+      * PRINT ANY PARTIAL ROW OF LABELS LEFT OVER AT END OF FILE
+       520-FLUSH-LABELS.
+           IF W07-LABEL-COUNT > 0
+               PERFORM 510-WRITE-LABEL-BLOCK
+           END-IF
+           .
       *EXERCISE CODE FINISHED
-      
-            READ F01-INPUT-FILE
-                 AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-            END-READ
-            . 
+
+      * APPEND THIS RUN'S COUNTS TO THE SHARED AUDIT LOG
+       530-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           MOVE "StringEx"            TO AUDIT-PROGRAM
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-RUN-TIME FROM TIME
+           MOVE W12-RECORDS-READ      TO AUDIT-RECORDS-READ
+           MOVE W12-RECORDS-WRITTEN   TO AUDIT-RECORDS-WRITTEN
+           MOVE W12-RECORDS-REJECTED  TO AUDIT-RECORDS-REJECTED
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       600-CLOSE-FILES.
+           CLOSE F04-SORTED-FILE
+                 F02-PRINT-FILE
+                 F03-REJECT-FILE
+           .
