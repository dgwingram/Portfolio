@@ -1,190 +1,646 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InventoryProgram.
        AUTHOR. Daniel Ingram.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
-       SELECT F01-INVENTORY-FILE ASSIGN TO 'ASST2.DAT'
-                 ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT F02-PRINT-FILE ASSIGN TO 'Asst2ReportLayout.xlsx'
-                 ORGANIZATION IS LINE SEQUENTIAL.
-                               
+
+      * INVENTORY MASTER IS INDEXED BY PART NAME FOR BY-KEY CORRECTIONS
+      *
+           SELECT F01-INVENTORY-FILE
+               ASSIGN TO DYNAMIC W29-CURRENT-WAREHOUSE-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS F01-PART-NAME.
+
+           SELECT F02-PRINT-FILE ASSIGN TO 'Asst2ReportLayout.xlsx'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F04-REORDER-FILE ASSIGN TO 'Asst2Reorder.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F05-EXCEPTION-FILE ASSIGN TO 'Asst2Exceptions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F06-RANKING-FILE ASSIGN TO 'Asst2Ranking.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F07-CSV-FILE ASSIGN TO 'Asst2Report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED RUN-STATISTICS AUDIT LOG
+           COPY AUDITSEL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD F01-INVENTORY-FILE
            RECORD CONTAINS 35 CHARACTERS
            DATA RECORD IS F01-INVENTORY-RECORD.
-       
+
        01 F01-INVENTORY-RECORD.
-           05  F01-PART-NAME               PIC X(20).
-           05  F01-BEGINNING-QUANTITY       PIC 9(3).
-           05  F01-INVENTORY-RECEIVED      PIC 9(3).
-           05  F01-INVENTORY-SHIPPED       PIC 9(3).
-           05  F01-INVENTORY-PRICE         PIC 9999V99.
-       
+           05  F01-PART-NAME           PIC X(20).
+           05  F01-BEGINNING-QUANTITY  PIC 9(3).
+           05  F01-INVENTORY-RECEIVED  PIC 9(3).
+           05  F01-INVENTORY-SHIPPED   PIC 9(3).
+           05  F01-INVENTORY-PRICE     PIC 9999V99.
+
        FD F02-PRINT-FILE
            RECORD CONTAINS 83 CHARACTERS
            DATA RECORD IS F02-PRINT-RECORD.
-       
-       01 F02-PRINT-RECORD                 PIC X(83).
-           
-       
+
+       01 F02-PRINT-RECORD             PIC X(83).
+
+       FD F04-REORDER-FILE
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F04-REORDER-RECORD.
+
+       01 F04-REORDER-RECORD           PIC X(83).
+
+       FD F05-EXCEPTION-FILE
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F05-EXCEPTION-RECORD.
+
+       01 F05-EXCEPTION-RECORD         PIC X(83).
+
+       FD F06-RANKING-FILE
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS F06-RANKING-RECORD.
+
+       01 F06-RANKING-RECORD           PIC X(83).
+
+       FD F07-CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS F07-CSV-RECORD.
+
+       01 F07-CSV-RECORD               PIC X(100).
+
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       
-	   01 W01-DATA-REMAINS-SWITCH                   PIC X(2)  VALUE SPACES
-	   
-	   01 W02-TITLE-LINE
-			05  									PIC X(34) VALUE SPACES
-			05										PIC X(26) VALUE "Daniel Ingram Assignment 2"
-		    05										PIC x(23) VALUE SPACES
-        
-		01 W03-HEADING-LINE
-			05										PIC X(9) VALUE "Part Name"
-			05 										PIC X(14) VALUE Spaces
-			05										PIC X(9) VALUE "Beginning"
-			05										PIC X(4) VALUE SPACES
-			05										PIC X(4) VALUE "Recd"
-			05										PIC X(4) VALUE SPACES
-			05										PIC X(7) VALUE "Shipped"
-			05										PIC X(3) VALUE SPACES
-			05										PIC X(6) VALUE "Ending"
-			05										PIC X(4) VALUE  SPACES
-			05										PIC X(5) VALUE "Price"
-			05										PIC X(7) VALUE  SPACES
-			05										PIC X(5) VALUE "Total"
-			05										PIC X(2) VALUE  SPACES
-			
-			
-	   01 W04-PRINT-UNDERLINE
-			05 										PIC X(70) VALUE SPACES
-			05 										PIC X(10) VALUE ALL "-"
-			05										PIC X(3)  VALUE SPACES
-			
-	   01 W05-LINE-TOTALS
-			05 										PIC X(28) VALUE "Total Value of all inventory"
-			05										PIC X(42) VALUE SPACES
-			05	W05-INVENTORY-SUM					PIC $$$$,$$9.99
-			05	  					                PIC XX
-			
-	   01 W06-CALCULATED-NUMBERS
-			05 W06-ENDING-AMOUNT					PIC 999
-			05 W06-LINE-TOTAL						PIC 9999999v99
-			05 W06-SUM-OF-INVENTORY					PIC 999999V99
-			05 W06-SINGLE-FLAG						PIC XX				VALUE "* "
-			05 W06-DOUBLE-FLAG 						PIC XX				VALUE "**"
-			05 W06-NO-FLAG 							PIC XX				VALUE "  "
-	   
-	   01 W07-OUTPUT-LINE
-			05 W07-OUTPUT-PART-NAME					PIC X(20)
-			05 										PIC X(6)       VALUE SPACES
-			05 W07-OUTPUT-BEGINING-QTY				PIC ZZ9
-			05 										PIC X(8)       VALUE SPACES 
-			05 W07-OUTPUT-RECD-QTY					PIC ZZ9
-			05 										PIC X(6)       VALUE SPACES
-			05 W07-OUTPUT-SHIPPED-QTY				PIC ZZ9 
-			05 										PIC X(7)       VALUE SPACES
-            05 W07-OUTPUT-ENDING-QTY                PIC ZZ9
-            05                                      PIC X(4)       VALUE SPACES
-            05 W07-OUTPUT-PRICE                     PIC ZZ9.99
-            05                                      PIC X(4)       VALUE SPACES
-            05 W07-OUTPUT-LINE-TOTAL                PIC ZZZZ9.99
-            05 W07-OUTPUT-FLAG                      PIC XX         VALUE SPACES
+
+       01 W01-DATA-REMAINS-SWITCH      PIC X(2)  VALUE SPACES.
+
+       01 W02-TITLE-LINE.
+           05                          PIC X(34) VALUE SPACES.
+           05                          PIC X(26)
+               VALUE "Daniel Ingram Assignment 2".
+           05                          PIC X(23) VALUE SPACES.
+
+       01 W03-HEADING-LINE.
+           05                          PIC X(9)  VALUE "Part Name".
+           05                          PIC X(14) VALUE SPACES.
+           05                          PIC X(9)  VALUE "Beginning".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(4)  VALUE "Recd".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE "Shipped".
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(6)  VALUE "Ending".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(5)  VALUE "Price".
+           05                          PIC X(7)  VALUE SPACES.
+           05                          PIC X(5)  VALUE "Total".
+           05                          PIC X(2)  VALUE SPACES.
+
+       01 W04-PRINT-UNDERLINE.
+           05                          PIC X(70) VALUE SPACES.
+           05                          PIC X(10) VALUE ALL "-".
+           05                          PIC X(3)  VALUE SPACES.
+
+       01 W05-LINE-TOTALS.
+           05                          PIC X(28)
+               VALUE "Total Value of all inventory".
+           05                          PIC X(42) VALUE SPACES.
+           05 W05-INVENTORY-SUM        PIC $$$$,$$9.99.
+           05                          PIC XX.
+
+       01 W06-CALCULATED-NUMBERS.
+           05 W06-ENDING-AMOUNT        PIC 999.
+           05 W06-LINE-TOTAL           PIC 9999999V99.
+           05 W06-SUM-OF-INVENTORY     PIC 999999V99.
+           05 W06-SINGLE-FLAG          PIC XX    VALUE "* ".
+           05 W06-DOUBLE-FLAG          PIC XX    VALUE "**".
+           05 W06-NO-FLAG              PIC XX    VALUE "  ".
+
+       01 W07-OUTPUT-LINE.
+           05 W07-OUTPUT-PART-NAME         PIC X(20).
+           05                              PIC X(6)  VALUE SPACES.
+           05 W07-OUTPUT-BEGINING-QTY      PIC ZZ9.
+           05                              PIC X(8)  VALUE SPACES.
+           05 W07-OUTPUT-RECD-QTY          PIC ZZ9.
+           05                              PIC X(6)  VALUE SPACES.
+           05 W07-OUTPUT-SHIPPED-QTY       PIC ZZ9.
+           05                              PIC X(7)  VALUE SPACES.
+           05 W07-OUTPUT-ENDING-QTY        PIC ZZ9.
+           05                              PIC X(4)  VALUE SPACES.
+           05 W07-OUTPUT-PRICE             PIC ZZ9.99.
+           05                              PIC X(4)  VALUE SPACES.
+           05 W07-OUTPUT-LINE-TOTAL        PIC ZZZZ9.99.
+           05 W07-OUTPUT-FLAG              PIC XX    VALUE SPACES.
+
+      * LOW-STOCK REORDER EXCEPTION LISTING
+       01 W08-REORDER-THRESHOLD        PIC 999   VALUE 25.
+
+       01 W09-REORDER-HEADING.
+           05                          PIC X(25)
+               VALUE "Parts Needing Reordering".
+           05                          PIC X(58) VALUE SPACES.
+
+       01 W10-REORDER-COLUMN-HEADING.
+           05                          PIC X(9)  VALUE "Warehouse".
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(9)  VALUE "Part Name".
+           05                          PIC X(14) VALUE SPACES.
+           05                          PIC X(6)  VALUE "Ending".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(10) VALUE "Reorder At".
+           05                          PIC X(26) VALUE SPACES.
+
+       01 W11-REORDER-LINE.
+           05 W11-REORDER-WAREHOUSE        PIC X(4).
+           05                              PIC X(10) VALUE SPACES.
+           05 W11-REORDER-PART-NAME        PIC X(20).
+           05                              PIC X(6)  VALUE SPACES.
+           05 W11-REORDER-ENDING-QTY       PIC ZZ9.
+           05                              PIC X(8)  VALUE SPACES.
+           05 W11-REORDER-THRESHOLD-OUT    PIC ZZ9.
+           05                              PIC X(39) VALUE SPACES.
+
+      * SHIPPED-EXCEEDS-ON-HAND EXCEPTION CHECK
+       01 W12-SHIPPED-QTY-SWITCH       PIC X     VALUE SPACES.
+           88 W12-SHIPPED-QTY-OK                 VALUE "Y".
+           88 W12-SHIPPED-QTY-BAD                 VALUE "N".
+
+       01 W13-AVAILABLE-QUANTITY       PIC 9(4).
+
+       01 W14-EXCEPTION-HEADING.
+           05                          PIC X(31)
+               VALUE "Shipping Quantity Exceptions".
+           05                          PIC X(52) VALUE SPACES.
+
+       01 W15-EXCEPTION-COLUMN-HEADING.
+           05                          PIC X(9)  VALUE "Warehouse".
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(9)  VALUE "Part Name".
+           05                          PIC X(14) VALUE SPACES.
+           05                          PIC X(9)  VALUE "Beginning".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(4)  VALUE "Recd".
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE "Shipped".
+           05                          PIC X(8)  VALUE SPACES.
+
+       01 W16-EXCEPTION-LINE.
+           05 W16-EXC-WAREHOUSE            PIC X(4).
+           05                              PIC X(10) VALUE SPACES.
+           05 W16-EXC-PART-NAME            PIC X(20).
+           05                              PIC X(6)  VALUE SPACES.
+           05 W16-EXC-BEGINNING-QTY        PIC ZZ9.
+           05                              PIC X(8)  VALUE SPACES.
+           05 W16-EXC-RECD-QTY             PIC ZZ9.
+           05                              PIC X(6)  VALUE SPACES.
+           05 W16-EXC-SHIPPED-QTY          PIC ZZ9.
+           05                              PIC X(22) VALUE SPACES.
+
+      * HIGH-VALUE INVENTORY RANKING REPORT
+       01 W17-PART-TABLE.
+           05 W17-PART-ENTRY OCCURS 500 TIMES INDEXED BY W17-IDX.
+               10 W17-WAREHOUSE-CODE   PIC X(4).
+               10 W17-PART-NAME        PIC X(20).
+               10 W17-PART-TOTAL       PIC 9999999V99.
+
+       01 W18-PART-COUNT               PIC 9(3)  VALUE ZERO.
+
+       01 W19-SORT-FIELDS.
+           05 W19-SORT-I               PIC 9(3).
+           05 W19-SORT-J               PIC 9(3).
+           05 W19-SORT-TEMP.
+               10 W19-SORT-TEMP-CODE   PIC X(4).
+               10 W19-SORT-TEMP-NAME   PIC X(20).
+               10 W19-SORT-TEMP-TOTAL  PIC 9999999V99.
+
+       01 W20-RANK-LIMIT                PIC 99    VALUE 10.
+
+       01 W21-RANKING-HEADING.
+           05                          PIC X(28)
+               VALUE "High-Value Inventory Ranking".
+           05                          PIC X(55) VALUE SPACES.
+
+       01 W22-RANKING-COLUMN-HEADING.
+           05                          PIC X(4)  VALUE "Rank".
+           05                          PIC X(6)  VALUE SPACES.
+           05                          PIC X(9)  VALUE "Warehouse".
+           05                          PIC X(5)  VALUE SPACES.
+           05                          PIC X(9)  VALUE "Part Name".
+           05                          PIC X(14) VALUE SPACES.
+           05                          PIC X(12) VALUE "Line Total".
+           05                          PIC X(24) VALUE SPACES.
+
+       01 W23-RANKING-LINE.
+           05 W23-RANK-NUMBER          PIC Z9.
+           05                          PIC X(6)  VALUE SPACES.
+           05 W23-RANK-WAREHOUSE       PIC X(4).
+           05                          PIC X(10) VALUE SPACES.
+           05 W23-RANK-PART-NAME       PIC X(20).
+           05                          PIC X(6)  VALUE SPACES.
+           05 W23-RANK-TOTAL           PIC ZZZZ9.99.
+           05                          PIC X(25) VALUE SPACES.
+
+      * COMMA-DELIMITED SPREADSHEET OUTPUT MODE
+       01 W24-CSV-HEADING-LINE         PIC X(100) VALUE
+           "Warehouse,Part Name,Beginning,Received,Shipped,Ending,
+      -    "Price,Line Total,Flag".
+
+       01 W25-CSV-LINE                 PIC X(100).
+
+      * MULTI-WAREHOUSE CONSOLIDATION
+       01 W26-WAREHOUSE-TABLE.
+           05 W26-WAREHOUSE-ENTRY OCCURS 3 TIMES.
+               10 W26-SITE-CODE        PIC X(4).
+               10 W26-SITE-FILE        PIC X(20).
+
+       01 W27-WAREHOUSE-IDX            PIC 9     VALUE ZERO.
+
+       01 W28-CURRENT-WAREHOUSE-CODE   PIC X(4)  VALUE SPACES.
+
+       01 W29-CURRENT-WAREHOUSE-FILE   PIC X(20) VALUE SPACES.
+
+       01 W30-COMPANY-TOTAL-INVENTORY  PIC 999999V99 VALUE ZERO.
+
+       01 W31-WAREHOUSE-HEADING-LINE.
+           05                          PIC X(10) VALUE "Warehouse:".
+           05                          PIC X(1)  VALUE SPACE.
+           05 W31-WAREHOUSE-CODE-OUT   PIC X(4).
+           05                          PIC X(68) VALUE SPACES.
+
+      * READ/WRITTEN/REJECTED COUNTS FOR THE SHARED AUDIT LOG
+       01 W33-RUN-COUNTS.
+           05 W33-RECORDS-READ     PIC 9(7)    VALUE ZERO.
+           05 W33-RECORDS-WRITTEN  PIC 9(7)    VALUE ZERO.
+           05 W33-RECORDS-REJECTED PIC 9(7)    VALUE ZERO.
+
+      * WH1 SITE-FILE DEFAULT, OVERRIDABLE FROM THE ENVIRONMENT
+       01 W34-INVENTORY-FILE-NAME  PIC X(20)   VALUE "ASST2.DAT".
+       01 W35-FILE-NAME-OVERRIDE   PIC X(20)   VALUE SPACES.
+
+       01 W32-WAREHOUSE-SUBTOTAL-LINE.
+           05                          PIC X(10) VALUE "Warehouse:".
+           05                          PIC X(1)  VALUE SPACE.
+           05 W32-SUBTOTAL-CODE        PIC X(4).
+           05                          PIC X(7)  VALUE " Total:".
+           05                          PIC X(1)  VALUE SPACE.
+           05 W32-SUBTOTAL-AMOUNT      PIC $$$$,$$9.99.
+           05                          PIC X(48) VALUE SPACES.
+
+      * PARTS THAT COULD NOT FIT IN THE 500-ENTRY RANKING TABLE
+       01 W36-RANKING-TABLE-DROPS      PIC 9(5)  VALUE ZERO.
+
+       01 W37-RANKING-DROPS-LINE.
+           05                          PIC X(18)
+               VALUE "Parts not ranked: ".
+           05 W37-DROPS-OUT            PIC ZZZZ9.
+           05                          PIC X(13)
+               VALUE " (table full)".
+           05                          PIC X(47) VALUE SPACES.
 
        PROCEDURE DIVISION.
-	   PERFORM 100-OPEN-FILES
-	   PERFORM 200-WRITE-HEADING-LINES
-	   PERFORM 300-PROCESS-RECORDS
-           UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
-	   PERFORM 400-PRINT-TOTALS
-	   PERFORM 500-CLOSE-FILES
-	   STOP RUN
-	   .
-	   
-      *Prepare files for read and write 
-	   100-OPEN-FILES.
-	   OPEN INPUT F01-INVENTORY-FILE
-			OUTPUT F02-PRINT-FILE
-	   
-       READ F01-INVENTORY-FILE
-           AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-       END-READ
-	   .
-	 
-      *Write the heading and title lines to the record file  
-	   200-WRITE-HEADING-LINES.
-	   MOVE W02-TITLE-LINE TO F02-PRINT-RECORD
-	   
-       WRITE F02-PRINT-RECORD
-       
-       MOVE W03-HEADING-LINE TO F02-PRINT-RECORD
-       
-       WRITE F02-PRINT-RECORD
-           AFTER ADVANCING 1 LINE
-	   .
-	   
-	  *Retreive data from file, perfrom calculations, then print the record 
+           PERFORM 090-GET-FILE-PARAMETERS
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-WRITE-HEADING-LINES
+           PERFORM 150-PROCESS-WAREHOUSES
+               VARYING W27-WAREHOUSE-IDX FROM 1 BY 1
+               UNTIL W27-WAREHOUSE-IDX > 3
+           PERFORM 400-PRINT-TOTALS
+           PERFORM 450-SORT-PART-TABLE
+           PERFORM 460-WRITE-RANKING-REPORT
+           PERFORM 420-WRITE-AUDIT-LOG
+           PERFORM 500-CLOSE-FILES
+           STOP RUN
+           .
+
+      * PICK UP THE WH1 SITE-FILE OVERRIDE FROM THE ENVIRONMENT, IF SET
+       090-GET-FILE-PARAMETERS.
+           MOVE SPACES TO W35-FILE-NAME-OVERRIDE
+           ACCEPT W35-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST2_INVENTORY_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W35-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W35-FILE-NAME-OVERRIDE TO W34-INVENTORY-FILE-NAME
+           END-IF
+           .
+
+      *Prepare the shared output files and the warehouse site table
+       100-OPEN-FILES.
+           MOVE "WH1"                  TO W26-SITE-CODE(1)
+           MOVE W34-INVENTORY-FILE-NAME TO W26-SITE-FILE(1)
+           MOVE "WH2"          TO W26-SITE-CODE(2)
+           MOVE "ASST2WH2.DAT" TO W26-SITE-FILE(2)
+           MOVE "WH3"          TO W26-SITE-CODE(3)
+           MOVE "ASST2WH3.DAT" TO W26-SITE-FILE(3)
+
+           OPEN OUTPUT F02-PRINT-FILE
+                OUTPUT F04-REORDER-FILE
+                OUTPUT F05-EXCEPTION-FILE
+                OUTPUT F06-RANKING-FILE
+                OUTPUT F07-CSV-FILE
+           .
+
+      * DRIVE ONE WAREHOUSE SITE FILE THROUGH THE EXISTING REPORT LOGIC
+       150-PROCESS-WAREHOUSES.
+           MOVE W26-SITE-CODE(W27-WAREHOUSE-IDX)
+               TO W28-CURRENT-WAREHOUSE-CODE
+           MOVE W26-SITE-FILE(W27-WAREHOUSE-IDX)
+               TO W29-CURRENT-WAREHOUSE-FILE
+           MOVE ZERO TO W06-SUM-OF-INVENTORY
+
+           PERFORM 110-OPEN-WAREHOUSE-FILE
+           PERFORM 210-WRITE-WAREHOUSE-HEADING
+           PERFORM 300-PROCESS-RECORDS
+               UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           PERFORM 410-WRITE-WAREHOUSE-SUBTOTAL
+
+           CLOSE F01-INVENTORY-FILE
+           .
+
+      * OPEN THE CURRENT WAREHOUSE'S SITE FILE AND PRIME THE FIRST READ
+       110-OPEN-WAREHOUSE-FILE.
+           OPEN INPUT F01-INVENTORY-FILE
+
+           MOVE SPACES TO W01-DATA-REMAINS-SWITCH
+
+           READ F01-INVENTORY-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ
+           .
+
+      * BANNER HEADING PRINTED BEFORE EACH WAREHOUSE'S DETAIL ROWS
+       210-WRITE-WAREHOUSE-HEADING.
+           MOVE W28-CURRENT-WAREHOUSE-CODE TO W31-WAREHOUSE-CODE-OUT
+           MOVE W31-WAREHOUSE-HEADING-LINE TO F02-PRINT-RECORD
+           WRITE F02-PRINT-RECORD
+               AFTER ADVANCING 1 LINE
+           .
+
+      *Write the heading and title lines to the record file
+       200-WRITE-HEADING-LINES.
+           MOVE W02-TITLE-LINE TO F02-PRINT-RECORD
+
+           WRITE F02-PRINT-RECORD
+
+           MOVE W03-HEADING-LINE TO F02-PRINT-RECORD
+
+           WRITE F02-PRINT-RECORD
+               AFTER ADVANCING 1 LINE
+
+           MOVE W09-REORDER-HEADING TO F04-REORDER-RECORD
+           WRITE F04-REORDER-RECORD
+           MOVE W10-REORDER-COLUMN-HEADING TO F04-REORDER-RECORD
+           WRITE F04-REORDER-RECORD
+               AFTER ADVANCING 1 LINE
+
+           MOVE W14-EXCEPTION-HEADING TO F05-EXCEPTION-RECORD
+           WRITE F05-EXCEPTION-RECORD
+           MOVE W15-EXCEPTION-COLUMN-HEADING TO F05-EXCEPTION-RECORD
+           WRITE F05-EXCEPTION-RECORD
+               AFTER ADVANCING 1 LINE
+
+           MOVE W21-RANKING-HEADING TO F06-RANKING-RECORD
+           WRITE F06-RANKING-RECORD
+           MOVE W22-RANKING-COLUMN-HEADING TO F06-RANKING-RECORD
+           WRITE F06-RANKING-RECORD
+               AFTER ADVANCING 1 LINE
+
+           MOVE W24-CSV-HEADING-LINE TO F07-CSV-RECORD
+           WRITE F07-CSV-RECORD
+           .
+
+      *Retrieve data from file, perform calculations, then print the record
        300-PROCESS-RECORDS.
-	   PERFORM 310-DO-CALCULATIONS
-      
-       MOVE F01-PART-NAME TO W07-OUTPUT-PART-NAME
-       MOVE F01-BEGINNING-QUANTITY TO W07-OUTPUT-BEGINING-QTY
-       MOVE F01-INVENTORY-RECEIVED TO W07-OUTPUT-RECD-QTY
-       MOVE F01-INVENTORY-SHIPPED TO W07-OUTPUT-SHIPPED-QTY
-       MOVE W06-ENDING-AMOUNT TO W07-OUTPUT-ENDING-QTY
-       MOVE F01-INVENTORY-PRICE TO W07-OUTPUT-PRICE
-       MOVE W06-LINE-TOTAL TO W07-OUTPUT-LINE-TOTAL
-      
-       MOVE W07-OUTPUT-LINE TO F02-PRINT-RECORD
-       WRITE F02-PRINT-RECORD
-       
-       READ F01-INVENTORY-FILE
-           AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-        END-READ
-	   .
-	  
-      *Calculate each line's inventory totals and add all the totals together 
-	   310-DO-CALCULATIONS.
-	   
-       COMPUTE 
-           W06-ENDING-AMOUNT = F01-BEGINNING-QUANTITY + F01-INVENTORY-RECEIVED - F01-INVENTORY-SHIPPED
-       END-COMPUTE
-       
-       COMPUTE
-           W06-LINE-TOTAL ROUNDED = W06-ENDING-AMOUNT * F01-INVENTORY-PRICE
-       END-COMPUTE
-	   
-	   IF W06-LINE-TOTAL > 50000
-			MOVE W06-DOUBLE-FLAG TO W07-OUTPUT-FLAG
-		ELSE
-			IF W05-LINE-TOTALS >= 40000
-				MOVE W06-SINGLE-FLAG TO W07-OUTPUT-FLAG
-			ELSE
-				MOVE W06-NO-FLAG TO W07-OUTPUT-FLAG
-			END-IF
-		END-IF
-	   
-       COMPUTE
-       	   W06-SUM-OF-INVENTORY = W06-SUM-OF-INVENTORY + W06-LINE-TOTAL
-       END-COMPUTE
-	   .
-	   
-      *Print overall totals to the record file 
-	   400-PRINT-TOTALS.
-	   MOVE W04-PRINT-UNDERLINE TO F02-PRINT-RECORD
-	   WRITE F02-PRINT-RECORD
-       
-       MOVE W06-SUM-OF-INVENTORY TO W05-INVENTORY-SUM
-	   MOVE W05-LINE-TOTALS TO F02-PRINT-RECORD
-	   
-       WRITE F02-PRINT-RECORD
-	   .
-	   
-      *Close the input and output files 
-	   500-CLOSE-FILES.
-	   CLOSE F01-INVENTORY-FILE
-			 F02-PRINT-FILE
-	   .
+           ADD 1 TO W33-RECORDS-READ
+           PERFORM 305-VALIDATE-SHIPPED-QTY
+
+           IF W12-SHIPPED-QTY-OK
+               PERFORM 310-DO-CALCULATIONS
+
+               MOVE F01-PART-NAME TO W07-OUTPUT-PART-NAME
+               MOVE F01-BEGINNING-QUANTITY TO W07-OUTPUT-BEGINING-QTY
+               MOVE F01-INVENTORY-RECEIVED TO W07-OUTPUT-RECD-QTY
+               MOVE F01-INVENTORY-SHIPPED TO W07-OUTPUT-SHIPPED-QTY
+               MOVE W06-ENDING-AMOUNT TO W07-OUTPUT-ENDING-QTY
+               MOVE F01-INVENTORY-PRICE TO W07-OUTPUT-PRICE
+               MOVE W06-LINE-TOTAL TO W07-OUTPUT-LINE-TOTAL
+
+               MOVE W07-OUTPUT-LINE TO F02-PRINT-RECORD
+               WRITE F02-PRINT-RECORD
+               ADD 1 TO W33-RECORDS-WRITTEN
+
+               PERFORM 335-WRITE-CSV-RECORD
+
+               IF W06-ENDING-AMOUNT < W08-REORDER-THRESHOLD
+                   PERFORM 330-WRITE-REORDER-RECORD
+               END-IF
+           ELSE
+               PERFORM 340-WRITE-EXCEPTION-RECORD
+               ADD 1 TO W33-RECORDS-REJECTED
+           END-IF
+
+           READ F01-INVENTORY-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+            END-READ
+           .
+
+      * MAKE SURE SHIPPED QUANTITY DOES NOT EXCEED WHAT WAS ON HAND
+       305-VALIDATE-SHIPPED-QTY.
+           SET W12-SHIPPED-QTY-OK TO TRUE
+           COMPUTE W13-AVAILABLE-QUANTITY =
+               F01-BEGINNING-QUANTITY + F01-INVENTORY-RECEIVED
+           IF F01-INVENTORY-SHIPPED > W13-AVAILABLE-QUANTITY
+               SET W12-SHIPPED-QTY-BAD TO TRUE
+           END-IF
+           .
+
+      * BUILD AND WRITE THE COMMA-DELIMITED VERSION OF THE DETAIL LINE
+       335-WRITE-CSV-RECORD.
+           MOVE SPACES TO W25-CSV-LINE
+           STRING W28-CURRENT-WAREHOUSE-CODE DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  F01-PART-NAME            DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-BEGINING-QTY  DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-RECD-QTY      DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-SHIPPED-QTY   DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-ENDING-QTY    DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-PRICE         DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-LINE-TOTAL    DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  W07-OUTPUT-FLAG          DELIMITED BY SIZE
+               INTO W25-CSV-LINE
+           END-STRING
+           MOVE W25-CSV-LINE TO F07-CSV-RECORD
+           WRITE F07-CSV-RECORD
+           .
+
+      *Calculate each line's inventory totals and add all the totals together
+       310-DO-CALCULATIONS.
+
+           COMPUTE
+               W06-ENDING-AMOUNT = F01-BEGINNING-QUANTITY
+                   + F01-INVENTORY-RECEIVED - F01-INVENTORY-SHIPPED
+           END-COMPUTE
+
+           COMPUTE
+               W06-LINE-TOTAL ROUNDED =
+                   W06-ENDING-AMOUNT * F01-INVENTORY-PRICE
+           END-COMPUTE
+
+           IF W06-LINE-TOTAL > 50000
+               MOVE W06-DOUBLE-FLAG TO W07-OUTPUT-FLAG
+           ELSE
+               IF W05-LINE-TOTALS >= 40000
+                   MOVE W06-SINGLE-FLAG TO W07-OUTPUT-FLAG
+               ELSE
+                   MOVE W06-NO-FLAG TO W07-OUTPUT-FLAG
+               END-IF
+           END-IF
+
+           COMPUTE
+               W06-SUM-OF-INVENTORY =
+                   W06-SUM-OF-INVENTORY + W06-LINE-TOTAL
+           END-COMPUTE
+
+           COMPUTE
+               W30-COMPANY-TOTAL-INVENTORY =
+                   W30-COMPANY-TOTAL-INVENTORY + W06-LINE-TOTAL
+           END-COMPUTE
+
+           IF W18-PART-COUNT < 500
+               ADD 1 TO W18-PART-COUNT
+               MOVE W28-CURRENT-WAREHOUSE-CODE
+                   TO W17-WAREHOUSE-CODE(W18-PART-COUNT)
+               MOVE F01-PART-NAME TO W17-PART-NAME(W18-PART-COUNT)
+               MOVE W06-LINE-TOTAL TO W17-PART-TOTAL(W18-PART-COUNT)
+           ELSE
+               ADD 1 TO W36-RANKING-TABLE-DROPS
+           END-IF
+           .
+
+      * WRITE A PART THAT HAS FALLEN BELOW THE REORDER THRESHOLD
+       330-WRITE-REORDER-RECORD.
+           MOVE W28-CURRENT-WAREHOUSE-CODE TO W11-REORDER-WAREHOUSE
+           MOVE F01-PART-NAME TO W11-REORDER-PART-NAME
+           MOVE W06-ENDING-AMOUNT TO W11-REORDER-ENDING-QTY
+           MOVE W08-REORDER-THRESHOLD TO W11-REORDER-THRESHOLD-OUT
+           MOVE W11-REORDER-LINE TO F04-REORDER-RECORD
+           WRITE F04-REORDER-RECORD
+           .
+
+      * WRITE A PART WHOSE SHIPPED QTY EXCEEDED WHAT WAS ON HAND
+       340-WRITE-EXCEPTION-RECORD.
+           MOVE W28-CURRENT-WAREHOUSE-CODE TO W16-EXC-WAREHOUSE
+           MOVE F01-PART-NAME TO W16-EXC-PART-NAME
+           MOVE F01-BEGINNING-QUANTITY TO W16-EXC-BEGINNING-QTY
+           MOVE F01-INVENTORY-RECEIVED TO W16-EXC-RECD-QTY
+           MOVE F01-INVENTORY-SHIPPED TO W16-EXC-SHIPPED-QTY
+           MOVE W16-EXCEPTION-LINE TO F05-EXCEPTION-RECORD
+           WRITE F05-EXCEPTION-RECORD
+           .
+
+      * WRITE THE CURRENT WAREHOUSE'S SUBTOTAL, THEN RESET FOR THE
+      * NEXT SITE
+       410-WRITE-WAREHOUSE-SUBTOTAL.
+           MOVE W28-CURRENT-WAREHOUSE-CODE TO W32-SUBTOTAL-CODE
+           MOVE W06-SUM-OF-INVENTORY TO W32-SUBTOTAL-AMOUNT
+           MOVE W32-WAREHOUSE-SUBTOTAL-LINE TO F02-PRINT-RECORD
+           WRITE F02-PRINT-RECORD
+               AFTER ADVANCING 1 LINE
+           .
+
+      *Print the company-wide rollup total to the record file
+       400-PRINT-TOTALS.
+           MOVE W04-PRINT-UNDERLINE TO F02-PRINT-RECORD
+           WRITE F02-PRINT-RECORD
+
+           MOVE W30-COMPANY-TOTAL-INVENTORY TO W05-INVENTORY-SUM
+           MOVE W05-LINE-TOTALS TO F02-PRINT-RECORD
+
+           WRITE F02-PRINT-RECORD
+           .
+
+      * RANK THE PARTS BY LINE TOTAL, HIGHEST FIRST
+       450-SORT-PART-TABLE.
+           PERFORM 451-SORT-OUTER-PASS
+               VARYING W19-SORT-I FROM 1 BY 1
+               UNTIL W19-SORT-I > W18-PART-COUNT
+           .
+
+       451-SORT-OUTER-PASS.
+           PERFORM 452-SORT-INNER-PASS
+               VARYING W19-SORT-J FROM 1 BY 1
+               UNTIL W19-SORT-J > W18-PART-COUNT - W19-SORT-I
+           .
+
+       452-SORT-INNER-PASS.
+           IF W17-PART-TOTAL(W19-SORT-J) <
+                   W17-PART-TOTAL(W19-SORT-J + 1)
+               MOVE W17-PART-ENTRY(W19-SORT-J) TO W19-SORT-TEMP
+               MOVE W17-PART-ENTRY(W19-SORT-J + 1)
+                   TO W17-PART-ENTRY(W19-SORT-J)
+               MOVE W19-SORT-TEMP TO W17-PART-ENTRY(W19-SORT-J + 1)
+           END-IF
+           .
+
+      * WRITE THE TOP W20-RANK-LIMIT PARTS TO THE RANKING FILE
+       460-WRITE-RANKING-REPORT.
+           PERFORM 461-WRITE-RANKING-LINE
+               VARYING W19-SORT-I FROM 1 BY 1
+               UNTIL W19-SORT-I > W18-PART-COUNT
+                   OR W19-SORT-I > W20-RANK-LIMIT
+           IF W36-RANKING-TABLE-DROPS > ZERO
+               MOVE W36-RANKING-TABLE-DROPS TO W37-DROPS-OUT
+               MOVE W37-RANKING-DROPS-LINE TO F06-RANKING-RECORD
+               WRITE F06-RANKING-RECORD
+           END-IF
+           .
+
+       461-WRITE-RANKING-LINE.
+           MOVE W19-SORT-I TO W23-RANK-NUMBER
+           MOVE W17-WAREHOUSE-CODE(W19-SORT-I) TO W23-RANK-WAREHOUSE
+           MOVE W17-PART-NAME(W19-SORT-I) TO W23-RANK-PART-NAME
+           MOVE W17-PART-TOTAL(W19-SORT-I) TO W23-RANK-TOTAL
+           MOVE W23-RANKING-LINE TO F06-RANKING-RECORD
+           WRITE F06-RANKING-RECORD
+           .
+
+      * APPEND THIS RUN'S COUNTS TO THE SHARED AUDIT LOG
+       420-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           MOVE "InventoryProgram"    TO AUDIT-PROGRAM
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-RUN-TIME FROM TIME
+           MOVE W33-RECORDS-READ      TO AUDIT-RECORDS-READ
+           MOVE W33-RECORDS-WRITTEN   TO AUDIT-RECORDS-WRITTEN
+           MOVE W33-RECORDS-REJECTED  TO AUDIT-RECORDS-REJECTED
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      *Close the shared output files (each warehouse's input file is
+      *closed as soon as that site's records are processed)
+       500-CLOSE-FILES.
+           CLOSE F02-PRINT-FILE
+                 F04-REORDER-FILE
+                 F05-EXCEPTION-FILE
+                 F06-RANKING-FILE
+                 F07-CSV-FILE
+           .
