@@ -4,27 +4,66 @@
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      * INPUT/OUTPUT FILE NAMES ARE PARAMETER-DRIVEN - SEE
+      * W21/W22/W23 DEFAULTS AND 090-GET-FILE-PARAMETERS
+      * EMPLOYEE MASTER IS INDEXED BY SIN FOR BY-KEY CORRECTIONS
        FILE-CONTROL.
-           SELECT F01-EMPLOYEE-IN ASSIGN TO "Asst1.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT F02-PRINT-FILE ASSIGN TO "ASST1.OUT"
+           SELECT F01-EMPLOYEE-IN ASSIGN TO DYNAMIC W21-INPUT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS F01-EMPLOYEE-SIN-NUMBER.
+           SELECT F02-PRINT-FILE ASSIGN TO DYNAMIC W22-OUTPUT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F03-ERROR-FILE ASSIGN TO DYNAMIC W23-ERROR-FILE-NAME
                 ORGANIZATION IS LINE SEQUENTIAL.
-                
+
+           SELECT SD-SORT-FILE ASSIGN TO 'SORTWORK.TMP'.
+
+      * EMPLOYEE MASTER RE-SORTED INTO DEPARTMENT ORDER SO THE
+      * DEPARTMENT CONTROL-BREAK BELOW SEES GROUPED INPUT REGARDLESS
+      * OF THE MASTER'S KEYED (SIN-ORDER) READ SEQUENCE
+           SELECT F04-SORTED-FILE ASSIGN TO 'Asst1Sorted.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SHARED RUN-STATISTICS AUDIT LOG
+           COPY AUDITSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD F01-EMPLOYEE-IN
-           RECORD CONTAINS 30 CHARACTERS
+           RECORD CONTAINS 36 CHARACTERS
            DATA RECORD IS F01-EMPLOYEE-RECORD.
        01  FO1-EMPLOYEE-RECORD.
            05 F01-EMPLOYEE-NAME        PIC X(18).
            05 F01-EMPLOYEE-SIN-NUMBER  PIC X(9).
-           05 F01-EMPLOYEE-GROSS-PAY   PIC 9(3).
-       
+           05 F01-DEPT-CODE            PIC X(4).
+           05 F01-EMPLOYEE-GROSS-PAY   PIC 9(3)V99.
+
+       SD  SD-SORT-FILE
+           DATA RECORD IS SD-SORT-RECORD.
+       01  SD-SORT-RECORD.
+           05  SD-SORT-NAME            PIC X(18).
+           05  SD-SORT-SIN-NUMBER      PIC X(9).
+           05  SD-SORT-DEPT-CODE       PIC X(4).
+           05  SD-SORT-GROSS-PAY       PIC 9(3)V99.
+
+       FD  F04-SORTED-FILE
+           RECORD CONTAINS 36 CHARACTERS
+           DATA RECORD IS F04-SORTED-RECORD.
+       01  F04-SORTED-RECORD           PIC X(36).
+
        FD F02-PRINT-FILE
            RECORD CONTAINS 171 CHARACTERS
            DATA RECORD IS F02-PRINT-FILE-RECORD.
        01 F02-PRINT-FILE-RECORD        PIC X(171).
-       
+
+       FD F03-ERROR-FILE
+           RECORD CONTAINS 98 CHARACTERS
+           DATA RECORD IS F03-ERROR-RECORD.
+       01 F03-ERROR-RECORD             PIC X(98).
+
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        
        01  W01-EMPLOYEE-DATA.
@@ -45,8 +84,16 @@
            05                      PIC X(4)    VALUE SPACES.
            05 W01-ONE-COIN         PIC 9.
            05                      PIC X(3)    VALUE SPACES.
-           05 W01-GROSS-PAY        PIC 9(3).
-       
+           05 W01-QUARTER-COINS    PIC 9.
+           05                      PIC X(3)    VALUE SPACES.
+           05 W01-DIME-COINS       PIC 9.
+           05                      PIC X(3)    VALUE SPACES.
+           05 W01-NICKEL-COINS     PIC 9.
+           05                      PIC X(3)    VALUE SPACES.
+           05 W01-PENNY-COINS      PIC 9.
+           05                      PIC X(3)    VALUE SPACES.
+           05 W01-GROSS-PAY        PIC 9(3)V99.
+
        01 W02-DETAIL-LINE.
            05                      PIC X(2)    VALUE SPACES.
            05                      PIC X(13)   VALUE 'EMPLOYEE NAME'.
@@ -63,86 +110,503 @@
            05                      PIC X(3)    VALUE SPACES.
            05                      PIC X(2)   VALUE '$1'.
            05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)   VALUE '25C'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)   VALUE '10C'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(2)   VALUE '5C'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(2)   VALUE '1C'.
+           05                      PIC X(3)    VALUE SPACES.
            05                      PIC X(3)   VALUE 'PAY'.
        
        01 W03-HEADER-TITLE.
-           05                      PIC X(17)   VALUES SPACES.
-           05                      PIC X(30)   VALUE 'DANIEL INGRAM COBOL ASSIGNMENT'.
+           05                      PIC X(17)   VALUE SPACES.
+           05                      PIC X(30)
+               VALUE 'DANIEL INGRAM COBOL ASSIGNMENT'.
            05                      PIC X(24)   VALUE SPACES.
       
        01 W04-DATA-REMAINS-SWITCH  PIC XX      VALUE SPACES.
        
        01 W05-COMPUTE-DATA.
-           05 W05-REMAINDER        PIC 99.
+           05 W05-REMAINDER        PIC 99V99.
            05 W05-HUNDRED          PIC 999     VALUE 100.
            05 W05-FIFTY            PIC 99      VALUE 50.
            05 W05-TWENTY           PIC 99      VALUE 20.
            05 W05-TEN              PIC 99      VALUE 10.
            05 W05-FIVE             PIC 9       VALUE 5.
+           05 W05-ONE              PIC 9       VALUE 1.
+           05 W05-QUARTER          PIC V99     VALUE .25.
+           05 W05-DIME             PIC V99     VALUE .10.
+           05 W05-NICKEL           PIC V99     VALUE .05.
+           05 W05-PENNY            PIC V99     VALUE .01.
        01 W06-FOOTER.
            05                      PIC X(13)   VALUE 'End of Report'.
            05                      PIC X(58)   VALUE SPACES.
-           
+
+      * ACCUMULATORS FOR THE CASH REQUIREMENTS SUMMARY
+       01 W08-GRAND-TOTALS.
+           05 W08-TOTAL-HUNDREDS   PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-FIFTIES    PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-TWENTIES   PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-TENS       PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-FIVES      PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-ONES       PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-QUARTERS   PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-DIMES      PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-NICKELS    PIC 9(5)    VALUE ZERO.
+           05 W08-TOTAL-PENNIES    PIC 9(5)    VALUE ZERO.
+
+       01 W09-SUMMARY-HEADING.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(28)
+               VALUE 'CASH REQUIREMENTS SUMMARY'.
+           05                      PIC X(141)  VALUE SPACES.
+
+       01 W10-SUMMARY-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(18)
+                                       VALUE 'TOTAL BILLS/COINS'.
+           05                      PIC X(15)   VALUE SPACES.
+           05 W10-SUM-HUNDREDS     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-FIFTIES      PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-TWENTIES     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-TENS         PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-FIVES        PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-ONES         PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-QUARTERS     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-DIMES        PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-NICKELS      PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W10-SUM-PENNIES      PIC ZZZZ9.
+           05                      PIC X(79)   VALUE SPACES.
+
+      * GROSS-PAY EDIT HANDLING
+       01 W11-GROSS-PAY-SWITCH     PIC X       VALUE SPACES.
+           88 W11-GROSS-PAY-VALID              VALUE "Y".
+           88 W11-GROSS-PAY-INVALID            VALUE "N".
+
+       01 W12-ERR-HEADINGS.
+           05                      PIC X(28)   VALUE SPACES.
+           05                      PIC X(18)
+               VALUE 'Payroll Error File'.
+
+       01 W13-ERR-COLUMN-HEADINGS.
+           05                      PIC X(9)    VALUE 'SIN'.
+           05                      PIC X(12)   VALUE SPACES.
+           05                      PIC X(13)   VALUE 'Employee Name'.
+           05                      PIC X(7)    VALUE SPACES.
+           05                      PIC X(20)
+               VALUE 'Offending Field Data'.
+           05                      PIC X(5)    VALUE SPACES.
+           05                      PIC X(5)    VALUE 'Error'.
+
+       01 W14-GROSS-PAY-ERR-MSG    PIC X(38)
+           VALUE 'Gross pay must be numeric and over 0'.
+
+       01 W15-ERROR-INFO.
+           05 W15-ERROR-SIN        PIC X(9).
+           05                      PIC X(6)    VALUE SPACES.
+           05 W15-ERROR-NAME       PIC X(18).
+           05                      PIC X(2)    VALUE SPACES.
+           05 W15-ERROR-DATA       PIC X(15).
+           05                      PIC X(10)   VALUE SPACES.
+           05 W15-ERROR-MSG        PIC X(38).
+
+      * DEPARTMENT CONTROL-BREAK WORKING STORAGE
+       01 W16-PREVIOUS-DEPT        PIC X(4)    VALUE SPACES.
+
+       01 W17-DEPT-HEADING.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(11)   VALUE 'DEPARTMENT:'.
+           05 W17-DEPT-CODE-OUT    PIC X(4).
+           05                      PIC X(154)  VALUE SPACES.
+
+       01 W18-DEPT-TOTALS.
+           05 W18-DEPT-HUNDREDS    PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-FIFTIES     PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-TWENTIES    PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-TENS        PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-FIVES       PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-ONES        PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-QUARTERS    PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-DIMES       PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-NICKELS     PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-PENNIES     PIC 9(5)    VALUE ZERO.
+           05 W18-DEPT-PAY         PIC 9(7)V99 VALUE ZERO.
+
+      * READ/WRITTEN/REJECTED COUNTS FOR THE SHARED AUDIT LOG
+       01 W20-RUN-COUNTS.
+           05 W20-RECORDS-READ     PIC 9(7)    VALUE ZERO.
+           05 W20-RECORDS-WRITTEN  PIC 9(7)    VALUE ZERO.
+           05 W20-RECORDS-REJECTED PIC 9(7)    VALUE ZERO.
+
+      * FILE-NAME DEFAULTS, OVERRIDABLE FROM THE ENVIRONMENT
+       01 W21-INPUT-FILE-NAME      PIC X(20)   VALUE "Asst1.dat".
+       01 W22-OUTPUT-FILE-NAME     PIC X(20)   VALUE "ASST1.OUT".
+       01 W23-ERROR-FILE-NAME      PIC X(20)
+               VALUE "Asst1ErrorFile.dat".
+       01 W24-FILE-NAME-OVERRIDE   PIC X(20)   VALUE SPACES.
+
+      * SIN LUHN/MOD-10 CHECK-DIGIT VALIDATION
+       01 W25-SIN-SWITCH           PIC X       VALUE SPACES.
+           88 W25-SIN-VALID                    VALUE "Y".
+           88 W25-SIN-INVALID                  VALUE "N".
+
+       01 W26-SIN-ERR-MSG          PIC X(38)
+               VALUE "SIN fails Luhn check-digit validation".
+
+       01 W27-SIN-DIGITS.
+           05 W27-SIN-DIGIT        PIC 9 OCCURS 9 TIMES
+                   INDEXED BY W27-SIN-IDX.
+
+       01 W28-SIN-WORK.
+           05 W28-SIN-SUM          PIC 9(4)    VALUE ZERO.
+           05 W28-DOUBLED          PIC 9(4)    VALUE ZERO.
+           05 W28-SIN-QUOTIENT     PIC 9(4)    VALUE ZERO.
+           05 W28-SIN-REMAINDER    PIC 9       VALUE ZERO.
+           05 W28-IDX-QUOTIENT     PIC 9(4)    VALUE ZERO.
+           05 W28-IDX-REMAINDER    PIC 9       VALUE ZERO.
+
+       01 W19-DEPT-SUBTOTAL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(19)
+               VALUE 'DEPARTMENT SUBTOTAL'.
+           05 W19-SUB-DEPT-CODE    PIC X(4).
+           05                      PIC X(11)   VALUE SPACES.
+           05 W19-SUB-HUNDREDS     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-FIFTIES      PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-TWENTIES     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-TENS         PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-FIVES        PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-ONES         PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-QUARTERS     PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-DIMES        PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-NICKELS      PIC ZZZZ9.
+           05                      PIC X(4)    VALUE SPACES.
+           05 W19-SUB-PENNIES      PIC ZZZZ9.
+           05                      PIC X(2)    VALUE SPACES.
+           05 W19-SUB-PAY          PIC ZZZZZZ9.99.
+           05                      PIC X(51)   VALUE SPACES.
+
        PROCEDURE DIVISION.
       *START PROGRAM AND CALL ON FUNCTIONS FOR CALCULATIONS 
       *AND READ/WRITE TO FILES  
+           PERFORM 090-GET-FILE-PARAMETERS
            PERFORM 100-OPEN-FILES
-           PERFORM 200-WRITE-HEADING-LINES      
-           PERFORM 300-PROCESS-RECORDS 
+           PERFORM 200-WRITE-HEADING-LINES
+           PERFORM 300-PROCESS-RECORDS
                UNTIL W04-DATA-REMAINS-SWITCH = 'NO'
            PERFORM 400-WRITE-FOOTER
+           PERFORM 420-WRITE-AUDIT-LOG
            PERFORM 500-CLOSE-FILES
            STOP RUN
            .
-      
-      * OPEN FILES FOR INPUT AND OUTPUT AND PRIME READ DATA     
+
+      * PICK UP FILE-NAME OVERRIDES FROM THE ENVIRONMENT, IF SET
+       090-GET-FILE-PARAMETERS.
+           MOVE SPACES TO W24-FILE-NAME-OVERRIDE
+           ACCEPT W24-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST1_INPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W24-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W24-FILE-NAME-OVERRIDE TO W21-INPUT-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO W24-FILE-NAME-OVERRIDE
+           ACCEPT W24-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST1_OUTPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W24-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W24-FILE-NAME-OVERRIDE TO W22-OUTPUT-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO W24-FILE-NAME-OVERRIDE
+           ACCEPT W24-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST1_ERROR_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W24-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W24-FILE-NAME-OVERRIDE TO W23-ERROR-FILE-NAME
+           END-IF
+           .
+
+      * RE-SORT THE KEYED MASTER INTO DEPARTMENT ORDER, THEN OPEN FILES
+      * FOR INPUT AND OUTPUT AND PRIME READ DATA
        100-OPEN-FILES.
-           OPEN INPUT F01-EMPLOYEE-IN
+           SORT SD-SORT-FILE
+               ON ASCENDING KEY SD-SORT-DEPT-CODE
+               ON ASCENDING KEY SD-SORT-SIN-NUMBER
+               USING F01-EMPLOYEE-IN
+               GIVING F04-SORTED-FILE
+
+           OPEN INPUT F04-SORTED-FILE
                 OUTPUT F02-PRINT-FILE
-            READ F01-EMPLOYEE-IN
+                OUTPUT F03-ERROR-FILE
+            READ F04-SORTED-FILE INTO FO1-EMPLOYEE-RECORD
                AT END MOVE 'NO' TO W04-DATA-REMAINS-SWITCH
             END-READ
            .
-      
-      *WRITE HEADINGS TO OUTPUT FILE 
+
+      *WRITE HEADINGS TO OUTPUT FILE
        200-WRITE-HEADING-LINES.
            MOVE W03-HEADER-TITLE TO F02-PRINT-FILE-RECORD
            WRITE F02-PRINT-FILE-RECORD
            MOVE W02-DETAIL-LINE TO F02-PRINT-FILE-RECORD
            WRITE F02-PRINT-FILE-RECORD
+           MOVE W12-ERR-HEADINGS TO F03-ERROR-RECORD
+           WRITE F03-ERROR-RECORD
+           MOVE W13-ERR-COLUMN-HEADINGS TO F03-ERROR-RECORD
+           WRITE F03-ERROR-RECORD
            .
-      
-      *CALCULATE COLUMNS AND WRITE DATA TO FILE  
+
+      *CALCULATE COLUMNS AND WRITE DATA TO FILE
        300-PROCESS-RECORDS.
+           ADD 1 TO W20-RECORDS-READ
+           IF F01-DEPT-CODE NOT = W16-PREVIOUS-DEPT
+               PERFORM 350-BREAK-ON-DEPARTMENT
+           END-IF
            MOVE F01-EMPLOYEE-NAME TO W01-EMPLOYEE-NAME
            MOVE F01-EMPLOYEE-SIN-NUMBER TO W01-SIN-NUMBER
            MOVE F01-EMPLOYEE-GROSS-PAY TO W01-GROSS-PAY
-           PERFORM 310-DO-CALCULATIONS
-		   MOVE W01-EMPLOYEE-DATA TO F02-PRINT-FILE-RECORD
-		   WRITE F02-PRINT-FILE-RECORD
-           READ F01-EMPLOYEE-IN
+           PERFORM 330-VALIDATE-GROSS-PAY
+           PERFORM 335-VALIDATE-SIN
+           IF W11-GROSS-PAY-VALID AND W25-SIN-VALID
+               PERFORM 310-DO-CALCULATIONS
+               PERFORM 320-ACCUMULATE-GRAND-TOTALS
+               MOVE W01-EMPLOYEE-DATA TO F02-PRINT-FILE-RECORD
+               WRITE F02-PRINT-FILE-RECORD
+               ADD 1 TO W20-RECORDS-WRITTEN
+           ELSE
+               PERFORM 340-WRITE-ERROR-RECORD
+               ADD 1 TO W20-RECORDS-REJECTED
+           END-IF
+           READ F04-SORTED-FILE INTO FO1-EMPLOYEE-RECORD
                AT END MOVE 'NO' TO W04-DATA-REMAINS-SWITCH
             END-READ
            .
+
+      * DEPARTMENT HAS CHANGED - CLOSE OUT THE OLD ONE, OPEN THE NEW
+       350-BREAK-ON-DEPARTMENT.
+           IF W16-PREVIOUS-DEPT NOT = SPACES
+               PERFORM 360-WRITE-DEPT-SUBTOTAL
+           END-IF
+           MOVE F01-DEPT-CODE TO W16-PREVIOUS-DEPT
+           MOVE ZERO TO W18-DEPT-TOTALS
+           MOVE F01-DEPT-CODE TO W17-DEPT-CODE-OUT
+           MOVE W17-DEPT-HEADING TO F02-PRINT-FILE-RECORD
+           WRITE F02-PRINT-FILE-RECORD
+           MOVE W02-DETAIL-LINE TO F02-PRINT-FILE-RECORD
+           WRITE F02-PRINT-FILE-RECORD
+           .
+
+      * PRINT THE SUBTOTAL LINE FOR THE DEPARTMENT JUST FINISHED
+       360-WRITE-DEPT-SUBTOTAL.
+           MOVE W16-PREVIOUS-DEPT  TO W19-SUB-DEPT-CODE
+           MOVE W18-DEPT-HUNDREDS  TO W19-SUB-HUNDREDS
+           MOVE W18-DEPT-FIFTIES   TO W19-SUB-FIFTIES
+           MOVE W18-DEPT-TWENTIES  TO W19-SUB-TWENTIES
+           MOVE W18-DEPT-TENS      TO W19-SUB-TENS
+           MOVE W18-DEPT-FIVES     TO W19-SUB-FIVES
+           MOVE W18-DEPT-ONES      TO W19-SUB-ONES
+           MOVE W18-DEPT-QUARTERS  TO W19-SUB-QUARTERS
+           MOVE W18-DEPT-DIMES     TO W19-SUB-DIMES
+           MOVE W18-DEPT-NICKELS   TO W19-SUB-NICKELS
+           MOVE W18-DEPT-PENNIES   TO W19-SUB-PENNIES
+           MOVE W18-DEPT-PAY       TO W19-SUB-PAY
+           MOVE W19-DEPT-SUBTOTAL-LINE TO F02-PRINT-FILE-RECORD
+           WRITE F02-PRINT-FILE-RECORD
+           .
+
+      * REJECT NON-NUMERIC OR ZERO GROSS PAY
+       330-VALIDATE-GROSS-PAY.
+           SET W11-GROSS-PAY-VALID TO TRUE
+           IF F01-EMPLOYEE-GROSS-PAY IS NOT NUMERIC
+               SET W11-GROSS-PAY-INVALID TO TRUE
+           ELSE
+               IF F01-EMPLOYEE-GROSS-PAY = ZERO
+                   SET W11-GROSS-PAY-INVALID TO TRUE
+               END-IF
+           END-IF
+           .
+
+      * WRITE A BAD GROSS-PAY OR BAD-SIN RECORD TO THE ERROR LISTING
+       340-WRITE-ERROR-RECORD.
+           MOVE SPACES TO W15-ERROR-INFO
+           MOVE F01-EMPLOYEE-SIN-NUMBER TO W15-ERROR-SIN
+           MOVE F01-EMPLOYEE-NAME TO W15-ERROR-NAME
+           IF W11-GROSS-PAY-INVALID
+               MOVE F01-EMPLOYEE-GROSS-PAY TO W15-ERROR-DATA
+               MOVE W14-GROSS-PAY-ERR-MSG TO W15-ERROR-MSG
+           ELSE
+               MOVE F01-EMPLOYEE-SIN-NUMBER TO W15-ERROR-DATA
+               MOVE W26-SIN-ERR-MSG TO W15-ERROR-MSG
+           END-IF
+           MOVE W15-ERROR-INFO TO F03-ERROR-RECORD
+           WRITE F03-ERROR-RECORD
+           .
+
+      * REJECT A SIN THAT FAILS THE LUHN/MOD-10 CHECK DIGIT
+       335-VALIDATE-SIN.
+           SET W25-SIN-VALID TO TRUE
+           IF F01-EMPLOYEE-SIN-NUMBER IS NOT NUMERIC
+               SET W25-SIN-INVALID TO TRUE
+           ELSE
+               PERFORM 336-SPLIT-SIN-DIGITS
+                   VARYING W27-SIN-IDX FROM 1 BY 1
+                   UNTIL W27-SIN-IDX > 9
+               MOVE ZERO TO W28-SIN-SUM
+               PERFORM 337-ACCUMULATE-SIN-DIGIT
+                   VARYING W27-SIN-IDX FROM 1 BY 1
+                   UNTIL W27-SIN-IDX > 9
+               DIVIDE W28-SIN-SUM BY 10
+                   GIVING W28-SIN-QUOTIENT
+                   REMAINDER W28-SIN-REMAINDER
+               IF W28-SIN-REMAINDER NOT = ZERO
+                   SET W25-SIN-INVALID TO TRUE
+               END-IF
+           END-IF
+           .
+
+      * BREAK THE SIN OUT INTO INDIVIDUAL DIGITS FOR THE LUHN PASS
+       336-SPLIT-SIN-DIGITS.
+           MOVE F01-EMPLOYEE-SIN-NUMBER(W27-SIN-IDX:1)
+               TO W27-SIN-DIGIT(W27-SIN-IDX)
+           .
+
+      * DOUBLE EVERY SECOND DIGIT (COUNTING FROM THE LEFT) AND REDUCE
+      * TWO-DIGIT RESULTS BEFORE ADDING INTO THE RUNNING SUM
+       337-ACCUMULATE-SIN-DIGIT.
+           DIVIDE W27-SIN-IDX BY 2
+               GIVING W28-IDX-QUOTIENT
+               REMAINDER W28-IDX-REMAINDER
+           IF W28-IDX-REMAINDER = ZERO
+               COMPUTE W28-DOUBLED = W27-SIN-DIGIT(W27-SIN-IDX) * 2
+               IF W28-DOUBLED > 9
+                   COMPUTE W28-DOUBLED = W28-DOUBLED - 9
+               END-IF
+               ADD W28-DOUBLED TO W28-SIN-SUM
+           ELSE
+               ADD W27-SIN-DIGIT(W27-SIN-IDX) TO W28-SIN-SUM
+           END-IF
+           .
+
       * DETERMINE HOW MANY OF EACH DENOMINATION PER COLUMN
        310-DO-CALCULATIONS.
            MOVE F01-EMPLOYEE-GROSS-PAY TO W01-GROSS-PAY
-           DIVIDE W01-GROSS-PAY BY W05-HUNDRED GIVING W01-HUNDRED-BILLS REMAINDER W05-REMAINDER
-           DIVIDE W05-REMAINDER BY W05-FIFTY GIVING W01-FIFTY-BILLS REMAINDER W05-REMAINDER
-           DIVIDE W05-REMAINDER BY W05-TWENTY GIVING W01-TWENTY-BILLS REMAINDER W05-REMAINDER
-           DIVIDE W05-REMAINDER BY W05-TEN GIVING W01-TEN-BILLS REMAINDER W05-REMAINDER
-           DIVIDE W05-REMAINDER BY W05-FIVE GIVING W01-FIVE-BILLS REMAINDER W05-REMAINDER
-           MOVE W05-REMAINDER TO W01-ONE-COIN
-           .
-           
+           DIVIDE W01-GROSS-PAY BY W05-HUNDRED
+               GIVING W01-HUNDRED-BILLS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-FIFTY
+               GIVING W01-FIFTY-BILLS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-TWENTY
+               GIVING W01-TWENTY-BILLS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-TEN
+               GIVING W01-TEN-BILLS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-FIVE
+               GIVING W01-FIVE-BILLS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-ONE
+               GIVING W01-ONE-COIN REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-QUARTER
+               GIVING W01-QUARTER-COINS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-DIME
+               GIVING W01-DIME-COINS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-NICKEL
+               GIVING W01-NICKEL-COINS REMAINDER W05-REMAINDER
+           DIVIDE W05-REMAINDER BY W05-PENNY
+               GIVING W01-PENNY-COINS REMAINDER W05-REMAINDER
+           .
+
+      * ADD THIS EMPLOYEE'S DENOMINATIONS INTO THE RUN TOTALS
+       320-ACCUMULATE-GRAND-TOTALS.
+           ADD W01-HUNDRED-BILLS   TO W08-TOTAL-HUNDREDS
+           ADD W01-FIFTY-BILLS     TO W08-TOTAL-FIFTIES
+           ADD W01-TWENTY-BILLS    TO W08-TOTAL-TWENTIES
+           ADD W01-TEN-BILLS       TO W08-TOTAL-TENS
+           ADD W01-FIVE-BILLS      TO W08-TOTAL-FIVES
+           ADD W01-ONE-COIN        TO W08-TOTAL-ONES
+           ADD W01-QUARTER-COINS   TO W08-TOTAL-QUARTERS
+           ADD W01-DIME-COINS      TO W08-TOTAL-DIMES
+           ADD W01-NICKEL-COINS    TO W08-TOTAL-NICKELS
+           ADD W01-PENNY-COINS     TO W08-TOTAL-PENNIES
+
+           ADD W01-HUNDRED-BILLS   TO W18-DEPT-HUNDREDS
+           ADD W01-FIFTY-BILLS     TO W18-DEPT-FIFTIES
+           ADD W01-TWENTY-BILLS    TO W18-DEPT-TWENTIES
+           ADD W01-TEN-BILLS       TO W18-DEPT-TENS
+           ADD W01-FIVE-BILLS      TO W18-DEPT-FIVES
+           ADD W01-ONE-COIN        TO W18-DEPT-ONES
+           ADD W01-QUARTER-COINS   TO W18-DEPT-QUARTERS
+           ADD W01-DIME-COINS      TO W18-DEPT-DIMES
+           ADD W01-NICKEL-COINS    TO W18-DEPT-NICKELS
+           ADD W01-PENNY-COINS     TO W18-DEPT-PENNIES
+           ADD W01-GROSS-PAY       TO W18-DEPT-PAY
+           .
+
       * WRITE FOOTER FOR OUTPUT FILE
        400-WRITE-FOOTER.
+           IF W16-PREVIOUS-DEPT NOT = SPACES
+               PERFORM 360-WRITE-DEPT-SUBTOTAL
+           END-IF
+           PERFORM 410-WRITE-CASH-SUMMARY
            MOVE W06-FOOTER TO F02-PRINT-FILE-RECORD
            WRITE F02-PRINT-FILE-RECORD
            .
-           
+
+      * WRITE THE VAULT CASH REQUIREMENTS SUMMARY
+       410-WRITE-CASH-SUMMARY.
+           MOVE W09-SUMMARY-HEADING TO F02-PRINT-FILE-RECORD
+           WRITE F02-PRINT-FILE-RECORD
+           MOVE W08-TOTAL-HUNDREDS  TO W10-SUM-HUNDREDS
+           MOVE W08-TOTAL-FIFTIES   TO W10-SUM-FIFTIES
+           MOVE W08-TOTAL-TWENTIES  TO W10-SUM-TWENTIES
+           MOVE W08-TOTAL-TENS      TO W10-SUM-TENS
+           MOVE W08-TOTAL-FIVES     TO W10-SUM-FIVES
+           MOVE W08-TOTAL-ONES      TO W10-SUM-ONES
+           MOVE W08-TOTAL-QUARTERS  TO W10-SUM-QUARTERS
+           MOVE W08-TOTAL-DIMES     TO W10-SUM-DIMES
+           MOVE W08-TOTAL-NICKELS   TO W10-SUM-NICKELS
+           MOVE W08-TOTAL-PENNIES   TO W10-SUM-PENNIES
+           MOVE W10-SUMMARY-LINE    TO F02-PRINT-FILE-RECORD
+           WRITE F02-PRINT-FILE-RECORD
+           .
+
+      * APPEND THIS RUN'S COUNTS TO THE SHARED AUDIT LOG
+       420-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           MOVE "IngramDanielAsst1"   TO AUDIT-PROGRAM
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-RUN-TIME FROM TIME
+           MOVE W20-RECORDS-READ      TO AUDIT-RECORDS-READ
+           MOVE W20-RECORDS-WRITTEN   TO AUDIT-RECORDS-WRITTEN
+           MOVE W20-RECORDS-REJECTED  TO AUDIT-RECORDS-REJECTED
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE
+           .
+
       *CLOSE INPUT AND OUTPUT FILES
        500-CLOSE-FILES.
-           CLOSE F01-EMPLOYEE-IN
+           CLOSE F04-SORTED-FILE
                  F02-PRINT-FILE
+                 F03-ERROR-FILE
            .
