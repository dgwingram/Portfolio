@@ -0,0 +1,3 @@
+      * SHARED AUDIT-LOG FILE SELECT, COPIED INTO EACH PROGRAM
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AuditLog.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
