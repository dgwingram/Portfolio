@@ -0,0 +1,11 @@
+      * SHARED AUDIT-LOG FD/RECORD, COPIED INTO EACH PROGRAM
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS AUDIT-LOG-RECORD.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-PROGRAM            PIC X(20).
+           05  AUDIT-RUN-DATE           PIC X(8).
+           05  AUDIT-RUN-TIME           PIC X(8).
+           05  AUDIT-RECORDS-READ       PIC 9(7).
+           05  AUDIT-RECORDS-WRITTEN    PIC 9(7).
+           05  AUDIT-RECORDS-REJECTED   PIC 9(7).
