@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRegister.
+       AUTHOR. Daniel Ingram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-VALID-FILE ASSIGN TO 'ValidRecords.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F02-PRINT-FILE ASSIGN TO 'PayrollRegister.out'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F01-VALID-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F01-VALID-RECORD.
+
+       01  F01-VALID-RECORD.
+           05  F01-EMPLOYEE-SSN            PIC 9(9).
+           05  F01-FULL-NAME.
+               10  F01-LAST-NAME           PIC X(14).
+               10  F01-FIRST-NAME          PIC X(12).
+               10  F01-INITIAL             PIC X.
+           05  F01-HOURLY-RATE             PIC 9(3)V99.
+           05  F01-HOURS-WORKED            PIC 9(3)V99.
+           05  F01-SALARY-TYPE             PIC X.
+           05  F01-DEPENDANTS              PIC 99.
+           05  F01-TAX-STATUS              PIC 9.
+           05  F01-INSURANCE               PIC X.
+           05  F01-YTD-INFO.
+               10  YTD-EARNINGS            PIC 9(6)V99.
+               10  YTD-TAXES               PIC 9(5)V99.
+               10  YTD-FICA                PIC 9(4)V99.
+               10  YTD-INSURANCE           PIC 9(4)V99.
+
+       FD  F02-PRINT-FILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS F02-PRINT-RECORD.
+
+       01  F02-PRINT-RECORD                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 W01-EOF-SWITCH                   PIC X VALUE SPACES.
+           88 W01-END-OF-FILE                    VALUE "T".
+
+       01 W02-HEADINGS.
+           05  W02-PAGE-HEADING.
+               10  PIC X(28) VALUE SPACES.
+               10  PIC X(16) VALUE "Payroll Register".
+           05  W02-COLUMN-HEADINGS.
+               10  PIC X(3)  VALUE "SSN".
+               10  PIC X(9)  VALUE SPACES.
+               10  PIC X(9)  VALUE "Last Name".
+               10  PIC X(5)  VALUE SPACES.
+               10  PIC X(4)  VALUE "Rate".
+               10  PIC X(5)  VALUE SPACES.
+               10  PIC X(5)  VALUE "Hours".
+               10  PIC X(4)  VALUE SPACES.
+               10  PIC X(9)  VALUE "Gross Pay".
+
+       01 W03-PAY-CALC.
+           05  W03-REGULAR-HOURS           PIC 9(3)V99 VALUE ZERO.
+           05  W03-OVERTIME-HOURS          PIC 9(3)V99 VALUE ZERO.
+           05  W03-REGULAR-PAY             PIC 9(5)V99 VALUE ZERO.
+           05  W03-OVERTIME-PAY            PIC 9(5)V99 VALUE ZERO.
+           05  W03-GROSS-PAY               PIC 9(5)V99 VALUE ZERO.
+
+       01 W04-DETAIL-LINE.
+           05  W04-SSN-OUT                 PIC 9(9).
+           05                              PIC X(3)  VALUE SPACES.
+           05  W04-LAST-NAME-OUT           PIC X(14).
+           05                              PIC X(2)  VALUE SPACES.
+           05  W04-RATE-OUT                PIC ZZ9.99.
+           05                              PIC X(4)  VALUE SPACES.
+           05  W04-HOURS-OUT               PIC ZZ9.99.
+           05                              PIC X(4)  VALUE SPACES.
+           05  W04-GROSS-PAY-OUT           PIC ZZZZ9.99.
+           05                              PIC X(33) VALUE SPACES.
+
+       01 W05-GRAND-TOTAL-GROSS-PAY        PIC 9(7)V99 VALUE ZERO.
+
+       01 W06-FOOTER.
+           05  W06-TOTAL-LABEL.
+               10  PIC X(19) VALUE "Total Gross Pay".
+               10  W06-GRAND-TOTAL-OUT     PIC ZZZZZZ9.99.
+               10  PIC X(55) VALUE SPACES.
+           05  W06-PRODUCED-BY.
+               10  PIC X(19) VALUE "Report Produced By".
+               10  PIC X(13) VALUE "Daniel Ingram".
+               10  PIC X(58) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-WRITE-HEADINGS
+           PERFORM 300-READ-RECORD
+
+           PERFORM 400-PROCESS-RECORD
+               UNTIL W01-END-OF-FILE
+           PERFORM 500-WRITE-FOOTER
+           PERFORM 600-CLOSE-FILES
+           STOP RUN
+           .
+
+       100-OPEN-FILES.
+           OPEN INPUT F01-VALID-FILE
+                OUTPUT F02-PRINT-FILE
+           .
+       200-WRITE-HEADINGS.
+           WRITE F02-PRINT-RECORD FROM W02-PAGE-HEADING
+               BEFORE ADVANCING 1 LINE
+           WRITE F02-PRINT-RECORD FROM W02-COLUMN-HEADINGS
+               AFTER ADVANCING 1 LINE
+           .
+       300-READ-RECORD.
+           READ F01-VALID-FILE
+               AT END SET W01-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       400-PROCESS-RECORD.
+           PERFORM 410-COMPUTE-GROSS-PAY
+           PERFORM 420-WRITE-DETAIL-LINE
+
+           ADD W03-GROSS-PAY TO W05-GRAND-TOTAL-GROSS-PAY
+
+           PERFORM 300-READ-RECORD
+           .
+
+      * GROSS PAY WITH TIME-AND-A-HALF OVERTIME FOR HOURLY STAFF
+       410-COMPUTE-GROSS-PAY.
+           MOVE ZERO TO W03-REGULAR-HOURS
+           MOVE ZERO TO W03-OVERTIME-HOURS
+           MOVE ZERO TO W03-REGULAR-PAY
+           MOVE ZERO TO W03-OVERTIME-PAY
+
+           IF F01-SALARY-TYPE = "S"
+               COMPUTE W03-GROSS-PAY ROUNDED =
+                   F01-HOURLY-RATE * F01-HOURS-WORKED
+           ELSE
+               IF F01-HOURS-WORKED > 40
+                   MOVE 40 TO W03-REGULAR-HOURS
+                   COMPUTE W03-OVERTIME-HOURS =
+                       F01-HOURS-WORKED - 40
+               ELSE
+                   MOVE F01-HOURS-WORKED TO W03-REGULAR-HOURS
+               END-IF
+
+               COMPUTE W03-REGULAR-PAY ROUNDED =
+                   W03-REGULAR-HOURS * F01-HOURLY-RATE
+               COMPUTE W03-OVERTIME-PAY ROUNDED =
+                   W03-OVERTIME-HOURS * F01-HOURLY-RATE * 1.5
+               COMPUTE W03-GROSS-PAY =
+                   W03-REGULAR-PAY + W03-OVERTIME-PAY
+           END-IF
+           .
+
+       420-WRITE-DETAIL-LINE.
+           MOVE F01-EMPLOYEE-SSN TO W04-SSN-OUT
+           MOVE F01-LAST-NAME TO W04-LAST-NAME-OUT
+           MOVE F01-HOURLY-RATE TO W04-RATE-OUT
+           MOVE F01-HOURS-WORKED TO W04-HOURS-OUT
+           MOVE W03-GROSS-PAY TO W04-GROSS-PAY-OUT
+
+           WRITE F02-PRINT-RECORD FROM W04-DETAIL-LINE
+           .
+
+       500-WRITE-FOOTER.
+           MOVE W05-GRAND-TOTAL-GROSS-PAY TO W06-GRAND-TOTAL-OUT
+
+           WRITE F02-PRINT-RECORD FROM W06-TOTAL-LABEL
+               AFTER ADVANCING 2 LINES
+           WRITE F02-PRINT-RECORD FROM W06-PRODUCED-BY
+               AFTER ADVANCING 2 LINES
+           .
+
+       600-CLOSE-FILES.
+           CLOSE F01-VALID-FILE
+                 F02-PRINT-FILE
+           .
