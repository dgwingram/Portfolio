@@ -4,266 +4,624 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      * INPUT/OUTPUT FILE NAMES ARE PARAMETER-DRIVEN - SEE
+      * W11/W12/W13 DEFAULTS AND 090-GET-FILE-PARAMETERS
+      * EMPLOYEE MASTER IS INDEXED BY SSN FOR BY-KEY CORRECTIONS
        FILE-CONTROL.
-       SELECT F01-EMPLOYEE-FILE ASSIGN TO 'Asst3.dat'
+           SELECT F01-EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC W11-INPUT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS F01-EMPLOYEE-SSN.
+
+           SELECT F02-VALID-FILE ASSIGN TO DYNAMIC W12-VALID-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-						
-       SELECT F02-VALID-FILE ASSIGN TO 'ValidRecords.dat'                
+
+           SELECT F03-ERROR-FILE ASSIGN TO DYNAMIC W13-ERROR-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-						
-       SELECT F03-ERROR-FILE ASSIGN TO 'ErrorFile.dat'
-                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      * CHECKPOINT FILE FOR RESTARTING A FAILED RUN - ONE RECORD
+      * APPENDED AFTER EVERY EMPLOYEE RECORD SO IT NEVER TRAILS WHAT'S
+      * ALREADY BEEN WRITTEN TO THE VALID/ERROR LISTINGS; FILE STATUS IS
+      * CHECKED SINCE THE FILE WON'T EXIST YET ON A FRESH, NON-RESTARTED
+      * RUN. TRUNCATED BACK TO EMPTY ON A NORMAL END OF RUN SO THE NEXT
+      * ORDINARY RUN DOESN'T MISTAKE IT FOR AN INTERRUPTED ONE
+           SELECT F05-CHECKPOINT-FILE ASSIGN TO 'Asst3Checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W16-CHECKPOINT-STATUS.
+
+      * SHARED RUN-STATISTICS AUDIT LOG
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD 	F01-EMPLOYEE-FILE
-            RECORD CONTAINS 78 CHARACTERS
-            DATA RECORD IS F01-EMPLOYEE-RECORD.
+       FD  F01-EMPLOYEE-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F01-EMPLOYEE-RECORD.
        01  F01-EMPLOYEE-RECORD.
-       
-           05	F01-EMPLOYEE-SSN				PIC 9(9).
-           05	F01-EMPLOYEE-SSN-X
-                   REDEFINES F01-EMPLOYEE-SSN 	PIC X(9).
-                    
-           05	F01-FULL-NAME.
-                10	F01-LAST-NAME				PIC X(14).
-                10	F01-FIRST-NAME				PIC X(12).
-                10	F01-INITIAL					PIC X.
-                
-           05	F01-HOURLY-RATE					PIC 9(3)V99.
-           05	F01-HOURLY-RATE-X
-                    REDEFINES F01-HOURLY-RATE 	PIC X(5).
-                    
-           05	F01-HOURS-WORKED				PIC	9(3)V99.
-                88 	F01-OVERTIME-CHECK			VALUES 0 THRU 40.
+
+           05  F01-EMPLOYEE-SSN            PIC 9(9).
+           05  F01-EMPLOYEE-SSN-X
+                   REDEFINES F01-EMPLOYEE-SSN  PIC X(9).
+
+           05  F01-FULL-NAME.
+               10  F01-LAST-NAME           PIC X(14).
+               10  F01-FIRST-NAME          PIC X(12).
+               10  F01-INITIAL             PIC X.
+
+           05  F01-HOURLY-RATE             PIC 9(3)V99.
+               88 F01-HOURLY-RATE-VALID    VALUES 7.25 THRU 150.00.
+           05  F01-HOURLY-RATE-X
+                   REDEFINES F01-HOURLY-RATE  PIC X(5).
+
+           05  F01-HOURS-WORKED            PIC 9(3)V99.
+               88  F01-OVERTIME-CHECK      VALUES 0 THRU 40.
            05  F01-HOURS-WORKED-X
-                   REDEFINES F01-HOURS-WORKED 	PIC X(5).
-                    
-           05  F01-SALARY-TYPE					PIC X.
-           05	F01-DEPENDANTS					PIC 99.
-                88	F01-DEPENDANTS-VALID		VALUES 0 THRU 10  .      
+                   REDEFINES F01-HOURS-WORKED  PIC X(5).
+
+           05  F01-SALARY-TYPE             PIC X.
+           05  F01-DEPENDANTS              PIC 99.
+               88  F01-DEPENDANTS-VALID    VALUES 0 THRU 10.
            05  F01-DEPENDANTS-X
-                    REDEFINES F01-DEPENDANTS    PIC XX.
-                    
-           05	F01-TAX-STATUS					PIC 9.
-           05 	F01-INSURANCE 					PIC X.
-                88	F01-INSURANCE-CHECK	 		VALUES "A" "B" "C" "Z".
-           05	F01-YTD-INFO.
-                10	YTD-EARNINGS				PIC 9(6)V99.
-                10	YTD-TAXES					PIC 9(5)V99.
-                10	YTD-FICA					PIC 9(4)V99.
-                10	YTD-INSURANCE				PIC 9(4)V99.
-
-       FD	F02-VALID-FILE
-            RECORD CONTAINS 78 CHARACTERS
-            DATA RECORD IS F02-VALID-RECORD.
-       01	F02-VALID-RECORD					PIC X(78).
-
-       FD 	F03-ERROR-FILE
-            RECORD CONTAINS 94 CHARACTERS
-            DATA RECORD IS F03-ERROR-RECORD.
-       01	F03-ERROR-RECORD					PIC X(94).
+                   REDEFINES F01-DEPENDANTS  PIC XX.
+
+           05  F01-TAX-STATUS              PIC 9.
+               88  F01-TAX-STATUS-VALID    VALUES 1 THRU 5.
+           05  F01-INSURANCE               PIC X.
+               88  F01-INSURANCE-CHECK     VALUES "A" "B" "C" "Z".
+           05  F01-YTD-INFO.
+               10  YTD-EARNINGS            PIC 9(6)V99.
+               10  YTD-TAXES               PIC 9(5)V99.
+               10  YTD-FICA                PIC 9(4)V99.
+               10  YTD-INSURANCE           PIC 9(4)V99.
+
+       FD  F02-VALID-FILE
+           RECORD CONTAINS 78 CHARACTERS
+           DATA RECORD IS F02-VALID-RECORD.
+       01  F02-VALID-RECORD                PIC X(78).
+
+       FD  F03-ERROR-FILE
+           RECORD CONTAINS 94 CHARACTERS
+           DATA RECORD IS F03-ERROR-RECORD.
+       01  F03-ERROR-RECORD                PIC X(94).
+
+      * ONE RECORD PER CHECKPOINT TAKEN DURING THE RUN
+       FD  F05-CHECKPOINT-FILE
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS F05-CHECKPOINT-RECORD.
+       01  F05-CHECKPOINT-RECORD.
+           05  F05-CKPT-RECORD-COUNT       PIC 9(7).
+           05  F05-CKPT-LAST-SSN           PIC 9(9).
+           05  F05-CKPT-RECORDS-PASSED     PIC 9(5).
+           05  F05-CKPT-RECORDS-FAILED     PIC 9(5).
+
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
        01 W01-HEADINGS.
-            05	W01-PAGE-HEADING.
-                10     PIC X(28) VALUE SPACES.
-                10     PIC X(18) VALUE "Payroll Error File".
-            05 W01-COLUMN-HEADINGS.
-                10     PIC XXX	VALUE "SSN".
-                10     PIC X(12) VALUE SPACES.
-                10     PIC X(9)  VALUE "Last Name".
-                10     PIC X(7) VALUE SPACES.
-                10     PIC X(20) VALUE "Offending Field Data".
-                10	   PIC X(5) VALUE SPACES.
-                10	   PIC X(5) VALUE "Error".
-            05	W01-FOOTER.		
-                10     PIC X(19) VALUE  "ReportProduced By".
-                10     PIC X(13) VALUE  "Daniel Ingram".
-				
+           05  W01-PAGE-HEADING.
+               10     PIC X(28) VALUE SPACES.
+               10     PIC X(18) VALUE "Payroll Error File".
+           05  W01-COLUMN-HEADINGS.
+               10     PIC XXX   VALUE "SSN".
+               10     PIC X(12) VALUE SPACES.
+               10     PIC X(9)  VALUE "Last Name".
+               10     PIC X(7)  VALUE SPACES.
+               10     PIC X(20) VALUE "Offending Field Data".
+               10     PIC X(5)  VALUE SPACES.
+               10     PIC X(5)  VALUE "Error".
+           05  W01-FOOTER.
+               10     PIC X(19) VALUE  "ReportProduced By".
+               10     PIC X(13) VALUE  "Daniel Ingram".
+
        01 W02-ERR-MSGS.
-           05 W02-SSN-ERR-MSG   					PIC X(38)
-                    VALUE 'Social Security Number cannot be blank'.
-	       05 W02-DEPEND-NOT-NUMERIC-ERR 		PIC X(26)
-				        VALUE 'Dependents must be numeric'.
-	       05 W02-DEPEND-OVER10-ERR 				PIC X(29)
-				        VALUE 'Dependents must be 10 or less'.
-	       05 W02-HOURS-NOT-NUMERIC-ERR 			PIC X(28)
-				        VALUE 'Hours worked must be numeric'.
-	       05 W02-SALARY-OVER-40-ERR-MSG     	PIC X(34)
-				        VALUE 'No overtime for salaried employees'.
-	       05 W02-INSURANCE-ERR 					PIC X(30)
-				        VALUE 'Insurance must be A, B, C or Z'.
-		
+           05 W02-SSN-ERR-MSG                  PIC X(38)
+                   VALUE 'Social Security Number cannot be blank'.
+           05 W02-DEPEND-NOT-NUMERIC-ERR        PIC X(26)
+                   VALUE 'Dependents must be numeric'.
+           05 W02-DEPEND-OVER10-ERR             PIC X(29)
+                   VALUE 'Dependents must be 10 or less'.
+           05 W02-HOURS-NOT-NUMERIC-ERR         PIC X(28)
+                   VALUE 'Hours worked must be numeric'.
+           05 W02-SALARY-OVER-40-ERR-MSG        PIC X(34)
+                   VALUE 'No overtime for salaried employees'.
+           05 W02-INSURANCE-ERR                 PIC X(30)
+                   VALUE 'Insurance must be A, B, C or Z'.
+           05 W02-HOURLY-RATE-ERR               PIC X(38)
+                   VALUE 'Hourly rate must be 7.25 thru 150.00'.
+           05 W02-DUPLICATE-SSN-ERR             PIC X(33)
+                   VALUE 'Duplicate Social Security Number'.
+           05 W02-TAX-STATUS-ERR                PIC X(29)
+                   VALUE 'Tax status must be 1 thru 5'.
+           05 W02-HOURLY-RATE-NOT-NUMERIC-ERR   PIC X(30)
+                   VALUE 'Hourly rate must be numeric'.
+
        01 W03-CONTROLS.
-           05   W03-EOF-SWITCH 					PIC X VALUE SPACES.
-	       05   W03-ERRORS						PIC X.
-                   88 W03-ERROR-FOUND                 VALUE "T".
-                   88 W03-ERROR-NOT-FOUND             VALUE "F".
-           05  W03-TRUE                         PIC X VALUE "T".
-           
-	        
+           05   W03-EOF-SWITCH                 PIC X VALUE SPACES.
+           05   W03-ERRORS                     PIC X.
+               88 W03-ERROR-FOUND                    VALUE "T".
+               88 W03-ERROR-NOT-FOUND                VALUE "F".
+           05  W03-TRUE                        PIC X VALUE "T".
+
        01 W04-ERROR-INFO.
            05  W04-ERROR-SSN                   PIC X(9).
            05                                  PIC X(6) VALUE SPACES.
-           05  W04-ERROR-LAST-NAME             PIC X(14)
+           05  W04-ERROR-LAST-NAME             PIC X(14).
            05                                  PIC XX VALUE SPACES.
            05  W04-ERROR-DATA                  PIC X(15).
            05                                  PIC X(10) VALUE SPACES.
-           05  W04-ERROR-MSG                   PIC X(38).       
-				
+           05  W04-ERROR-MSG                   PIC X(38).
+
+      * SSNS SEEN SO FAR IN THE RUN, USED TO CATCH DUPLICATES
+       01 W05-SSN-TABLE.
+           05  W05-SSN-ENTRY            PIC 9(9)
+                   OCCURS 2000 TIMES INDEXED BY W05-SSN-IDX.
+
+       01 W06-SSN-COUNT                 PIC 9(4) VALUE ZERO.
+
+       01 W07-DUPLICATE-SWITCH          PIC X    VALUE SPACES.
+           88 W07-DUPLICATE-FOUND                VALUE "Y".
+           88 W07-DUPLICATE-NOT-FOUND             VALUE "N".
+
+      * READ/PASSED/FAILED COUNTERS FOR THE END-OF-RUN SUMMARY
+       01 W08-CONTROL-TOTALS.
+           05  W08-RECORDS-READ           PIC 9(5) VALUE ZERO.
+           05  W08-RECORDS-PASSED         PIC 9(5) VALUE ZERO.
+           05  W08-RECORDS-FAILED         PIC 9(5) VALUE ZERO.
+
+       01 W09-CONTROL-HEADING.
+           05                             PIC X(28) VALUE SPACES.
+           05                             PIC X(14)
+                   VALUE "Control Totals".
+
+       01 W09-CONTROL-LINE.
+           05  W09-CONTROL-LABEL          PIC X(38).
+           05                             PIC X(4)  VALUE SPACES.
+           05  W09-CONTROL-COUNT          PIC ZZZZ9.
+
+      * LABEL TEXT FOR EACH W02-ERR-MSGS MESSAGE, IN DECLARATION ORDER
+       01 W09-ERROR-LABELS-INIT.
+           05                             PIC X(38) VALUE
+                   "Social Security Number blank".
+           05                             PIC X(38) VALUE
+                   "Dependents not numeric".
+           05                             PIC X(38) VALUE
+                   "Dependents over 10".
+           05                             PIC X(38) VALUE
+                   "Hours worked not numeric".
+           05                             PIC X(38) VALUE
+                   "Overtime on a salaried employee".
+           05                             PIC X(38) VALUE
+                   "Invalid insurance code".
+           05                             PIC X(38) VALUE
+                   "Hourly rate out of range".
+           05                             PIC X(38) VALUE
+                   "Duplicate Social Security Number".
+           05                             PIC X(38) VALUE
+                   "Invalid tax status".
+           05                             PIC X(38) VALUE
+                   "Hourly rate not numeric".
+       01 W09-ERROR-LABELS REDEFINES W09-ERROR-LABELS-INIT.
+           05  W09-ERROR-LABEL            PIC X(38) OCCURS 10 TIMES.
+
+       01 W10-ERROR-COUNTS.
+           05  W10-ERROR-COUNT            PIC 9(5) VALUE ZERO
+                   OCCURS 10 TIMES INDEXED BY W10-ERROR-IDX.
+
+      * FILE-NAME DEFAULTS, OVERRIDABLE FROM THE ENVIRONMENT
+       01 W11-INPUT-FILE-NAME      PIC X(20)   VALUE "Asst3.dat".
+       01 W12-VALID-FILE-NAME      PIC X(20)   VALUE "ValidRecords.dat".
+       01 W13-ERROR-FILE-NAME      PIC X(20)   VALUE "ErrorFile.dat".
+       01 W14-FILE-NAME-OVERRIDE   PIC X(20)   VALUE SPACES.
+
+      * RESTART STATE, REBUILT FROM THE CHECKPOINT FILE AT STARTUP
+       01 W15-RESTART-INFO.
+           05  W15-RESTART-SWITCH          PIC X VALUE "N".
+               88  W15-RESTARTING                VALUE "Y".
+               88  W15-NOT-RESTARTING             VALUE "N".
+           05  W15-RESTART-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           05  W15-RESTART-LAST-SSN        PIC 9(9) VALUE ZERO.
+           05  W15-RESTART-RECORDS-PASSED  PIC 9(5) VALUE ZERO.
+           05  W15-RESTART-RECORDS-FAILED  PIC 9(5) VALUE ZERO.
+
+       01 W16-CHECKPOINT-STATUS       PIC XX VALUE SPACES.
+
        PROCEDURE DIVISION.
-       
-	        PERFORM 100-OPEN-FILES
-	        PERFORM 200-WRITE-HEADINGS
-	        PERFORM 300-READ-RECORD
-				
-	        PERFORM 400-PROCESS-RECORD
-		        UNTIL W03-EOF-SWITCH = 'T'
-			PERFORM 500-WRITE-FOOTER	
-	        PERFORM 600-CLOSE-FILES
-            STOP RUN
-	        .
-            
+
+           PERFORM 090-GET-FILE-PARAMETERS
+           PERFORM 095-DETERMINE-RESTART-POINT
+           PERFORM 100-OPEN-FILES
+           IF W15-NOT-RESTARTING
+               PERFORM 200-WRITE-HEADINGS
+           END-IF
+           PERFORM 300-READ-RECORD
+
+           PERFORM 400-PROCESS-RECORD
+               UNTIL W03-EOF-SWITCH = 'T'
+           PERFORM 500-WRITE-FOOTER
+           PERFORM 530-WRITE-AUDIT-LOG
+           PERFORM 600-CLOSE-FILES
+           STOP RUN
+           .
+
+      * PICK UP FILE-NAME OVERRIDES FROM THE ENVIRONMENT, IF SET
+       090-GET-FILE-PARAMETERS.
+           MOVE SPACES TO W14-FILE-NAME-OVERRIDE
+           ACCEPT W14-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST3_INPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W14-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W14-FILE-NAME-OVERRIDE TO W11-INPUT-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO W14-FILE-NAME-OVERRIDE
+           ACCEPT W14-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST3_VALID_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W14-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W14-FILE-NAME-OVERRIDE TO W12-VALID-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO W14-FILE-NAME-OVERRIDE
+           ACCEPT W14-FILE-NAME-OVERRIDE
+               FROM ENVIRONMENT "ASST3_ERROR_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF W14-FILE-NAME-OVERRIDE NOT = SPACES
+               MOVE W14-FILE-NAME-OVERRIDE TO W13-ERROR-FILE-NAME
+           END-IF
+           .
+
+      * REBUILD W15-RESTART-INFO FROM THE LAST CHECKPOINT RECORD, IF ANY
+      * EXISTS ON DISK FROM A PRIOR RUN THAT DIDN'T FINISH
+       095-DETERMINE-RESTART-POINT.
+           OPEN INPUT F05-CHECKPOINT-FILE
+           IF W16-CHECKPOINT-STATUS = "00"
+               PERFORM 096-READ-LAST-CHECKPOINT
+                   UNTIL W16-CHECKPOINT-STATUS = "10"
+               CLOSE F05-CHECKPOINT-FILE
+               IF W15-RESTART-RECORD-COUNT > ZERO
+                   SET W15-RESTARTING TO TRUE
+               END-IF
+           END-IF
+           .
+
+       096-READ-LAST-CHECKPOINT.
+           READ F05-CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE F05-CKPT-RECORD-COUNT
+                       TO W15-RESTART-RECORD-COUNT
+                   MOVE F05-CKPT-LAST-SSN TO W15-RESTART-LAST-SSN
+                   MOVE F05-CKPT-RECORDS-PASSED
+                       TO W15-RESTART-RECORDS-PASSED
+                   MOVE F05-CKPT-RECORDS-FAILED
+                       TO W15-RESTART-RECORDS-FAILED
+           END-READ
+           .
+
+      * ON A RESTART, RESUME PAST THE LAST CHECKPOINTED SSN AND APPEND
+      * TO THE VALID/ERROR LISTINGS INSTEAD OF OVERWRITING THEM
        100-OPEN-FILES.
-	        OPEN INPUT F01-EMPLOYEE-FILE
-			        OUTPUT F02-VALID-FILE
-			        OUTPUT F03-ERROR-FILE
-       .
+           IF W15-RESTARTING
+               OPEN EXTEND F05-CHECKPOINT-FILE
+               OPEN INPUT F01-EMPLOYEE-FILE
+                    EXTEND F02-VALID-FILE
+                    EXTEND F03-ERROR-FILE
+
+               MOVE W15-RESTART-LAST-SSN TO F01-EMPLOYEE-SSN
+               START F01-EMPLOYEE-FILE
+                   KEY IS GREATER THAN F01-EMPLOYEE-SSN
+                   INVALID KEY MOVE W03-TRUE TO W03-EOF-SWITCH
+               END-START
+               MOVE W15-RESTART-RECORD-COUNT TO W08-RECORDS-READ
+               MOVE W15-RESTART-RECORDS-PASSED TO W08-RECORDS-PASSED
+               MOVE W15-RESTART-RECORDS-FAILED TO W08-RECORDS-FAILED
+           ELSE
+               OPEN OUTPUT F05-CHECKPOINT-FILE
+               OPEN INPUT F01-EMPLOYEE-FILE
+                    OUTPUT F02-VALID-FILE
+                    OUTPUT F03-ERROR-FILE
+           END-IF
+           .
        200-WRITE-HEADINGS.
-	       WRITE F03-ERROR-RECORD FROM W01-PAGE-HEADING
-		        BEFORE ADVANCING 1 LINE
+           WRITE F03-ERROR-RECORD FROM W01-PAGE-HEADING
+               BEFORE ADVANCING 1 LINE
            WRITE F03-ERROR-RECORD FROM W01-COLUMN-HEADINGS
-       .   
+           .
        300-READ-RECORD.
-	        READ F01-EMPLOYEE-FILE
-		        AT END MOVE W03-TRUE TO W03-EOF-SWITCH
-	        END-READ
-       .
+           READ F01-EMPLOYEE-FILE
+               AT END MOVE W03-TRUE TO W03-EOF-SWITCH
+           END-READ
+           .
 
        400-PROCESS-RECORD.
+           ADD 1 TO W08-RECORDS-READ
            SET W03-ERROR-NOT-FOUND TO TRUE
            PERFORM 410-VALIDATE-SSN
-           
+           PERFORM 415-VALIDATE-DUPLICATE-SSN
+
            PERFORM 420-VALIDATE-HOURS-WORKED
            PERFORM 430-VALIDATE-DEPENDENTS
            PERFORM 440-VALIDATE-INSURANCE
+           PERFORM 445-VALIDATE-TAX-STATUS
+           PERFORM 450-VALIDATE-HOURLY-RATE
            IF W03-ERROR-NOT-FOUND
                PERFORM 401-WRITE-RECORD
+               ADD 1 TO W08-RECORDS-PASSED
+           ELSE
+               ADD 1 TO W08-RECORDS-FAILED
            END-IF
-           
-           
-            
+
+           PERFORM 460-WRITE-CHECKPOINT
+
            PERFORM 300-READ-RECORD
-           
-       .
+
+           .
+
+      * RECORD HOW FAR THE RUN HAS GOTTEN SO A RESTART CAN RESUME HERE
+      * INSTEAD OF REPROCESSING ALREADY-VALIDATED RECORDS. TAKEN AFTER
+      * EVERY RECORD (RATHER THAN BATCHED) SO THE CHECKPOINT NEVER
+      * TRAILS WHAT'S ALREADY BEEN APPENDED TO F02-VALID-FILE/
+      * F03-ERROR-FILE - OTHERWISE A CRASH BETWEEN CHECKPOINTS WOULD
+      * REPROCESS AND DUPLICATE WHATEVER WAS WRITTEN SINCE THE LAST ONE
+       460-WRITE-CHECKPOINT.
+           MOVE W08-RECORDS-READ TO F05-CKPT-RECORD-COUNT
+           MOVE F01-EMPLOYEE-SSN TO F05-CKPT-LAST-SSN
+           MOVE W08-RECORDS-PASSED TO F05-CKPT-RECORDS-PASSED
+           MOVE W08-RECORDS-FAILED TO F05-CKPT-RECORDS-FAILED
+           WRITE F05-CHECKPOINT-RECORD
+           .
        401-WRITE-RECORD.
-             MOVE F01-EMPLOYEE-RECORD TO F02-VALID-RECORD
-	         WRITE F02-VALID-RECORD 
-             DISPLAY F02-VALID-RECORD
-             
-       .
+           MOVE F01-EMPLOYEE-RECORD TO F02-VALID-RECORD
+           WRITE F02-VALID-RECORD
+           DISPLAY F02-VALID-RECORD
+
+           .
        402-WRITE-ERROR.
-            MOVE SPACES TO F03-ERROR-RECORD
-            IF W03-ERROR-FOUND
+           MOVE SPACES TO F03-ERROR-RECORD
+           IF W03-ERROR-FOUND
                CONTINUE
-            ELSE 
-                WRITE F03-ERROR-RECORD
-                MOVE W03-TRUE TO W03-ERRORS
-            END-IF
-            MOVE F01-LAST-NAME TO W04-ERROR-LAST-NAME
-            MOVE F01-EMPLOYEE-SSN-X TO W04-ERROR-SSN
-            MOVE W04-ERROR-INFO TO F03-ERROR-RECORD
-            WRITE F03-ERROR-RECORD 
-            
-       .
-            
+           ELSE
+               WRITE F03-ERROR-RECORD
+               MOVE W03-TRUE TO W03-ERRORS
+           END-IF
+           MOVE F01-LAST-NAME TO W04-ERROR-LAST-NAME
+           MOVE F01-EMPLOYEE-SSN-X TO W04-ERROR-SSN
+           MOVE W04-ERROR-INFO TO F03-ERROR-RECORD
+           WRITE F03-ERROR-RECORD
+
+           .
+
        410-VALIDATE-SSN.
-	        MOVE SPACES TO W04-ERROR-DATA
-            
-            MOVE F01-EMPLOYEE-SSN TO W04-ERROR-DATA
-            
-                
-            IF F01-EMPLOYEE-SSN IS NUMERIC
+           MOVE SPACES TO W04-ERROR-DATA
+
+           MOVE F01-EMPLOYEE-SSN TO W04-ERROR-DATA
+
+
+           IF F01-EMPLOYEE-SSN IS NUMERIC
                CONTINUE
-            ELSE
-               
+           ELSE
+
                IF F01-EMPLOYEE-SSN-X = SPACES
-                    MOVE SPACES TO W04-ERROR-MSG
-                    MOVE W02-SSN-ERR-MSG TO W04-ERROR-MSG
-                
-                    PERFORM 402-WRITE-ERROR
-                END-IF
-            END-IF
+                   MOVE SPACES TO W04-ERROR-MSG
+                   MOVE W02-SSN-ERR-MSG TO W04-ERROR-MSG
+
+                   PERFORM 402-WRITE-ERROR
+                   ADD 1 TO W10-ERROR-COUNT(1)
+               END-IF
+           END-IF
        .
+      * TRACK SSNS SEEN SO FAR AND FLAG A REPEAT AS A DUPLICATE. THE
+      * INDEXED EMPLOYEE MASTER'S KEY ALREADY PREVENTS TWO RECORDS
+      * WITH THE SAME SSN FROM BEING WRITTEN BY A COBOL PROGRAM, BUT
+      * THIS STILL GUARDS AGAINST A MASTER REBUILT OR LOADED BY SOME
+      * OUTSIDE UTILITY THAT BYPASSED THAT KEY-UNIQUENESS CHECK
+       415-VALIDATE-DUPLICATE-SSN.
+           SET W07-DUPLICATE-NOT-FOUND TO TRUE
+
+           IF F01-EMPLOYEE-SSN IS NUMERIC
+               PERFORM 416-SEARCH-SSN-TABLE
+                   VARYING W05-SSN-IDX FROM 1 BY 1
+                   UNTIL W05-SSN-IDX > W06-SSN-COUNT
+
+               IF W07-DUPLICATE-FOUND
+                   MOVE SPACES TO W04-ERROR-DATA
+                   MOVE SPACES TO W04-ERROR-MSG
+                   MOVE W02-DUPLICATE-SSN-ERR TO W04-ERROR-MSG
+                   MOVE F01-EMPLOYEE-SSN TO W04-ERROR-DATA
+
+                   PERFORM 402-WRITE-ERROR
+                   ADD 1 TO W10-ERROR-COUNT(8)
+               ELSE
+                   IF W06-SSN-COUNT < 2000
+                       ADD 1 TO W06-SSN-COUNT
+                       MOVE F01-EMPLOYEE-SSN
+                           TO W05-SSN-ENTRY(W06-SSN-COUNT)
+                   END-IF
+               END-IF
+           END-IF
+       .
+
+       416-SEARCH-SSN-TABLE.
+           IF F01-EMPLOYEE-SSN = W05-SSN-ENTRY(W05-SSN-IDX)
+               SET W07-DUPLICATE-FOUND TO TRUE
+           END-IF
+       .
+
        420-VALIDATE-HOURS-WORKED.
-	      	MOVE SPACES TO W04-ERROR-MSG         
-            MOVE SPACES TO W04-ERROR-DATA
-            MOVE F01-HOURS-WORKED TO W04-ERROR-DATA
-            
-            IF F01-HOURS-WORKED IS NUMERIC
-               INSPECT F01-HOURS-WORKED REPLACING LEADING SPACES BY "0"    
-            END-IF
-            
-            IF F01-HOURS-WORKED NOT NUMERIC 
-                
-                MOVE W02-HOURS-NOT-NUMERIC-ERR TO W04-ERROR-MSG
-                PERFORM 402-WRITE-ERROR                    
-            ELSE
-                IF   F01-SALARY-TYPE = "S" 
+           MOVE SPACES TO W04-ERROR-MSG
+           MOVE SPACES TO W04-ERROR-DATA
+           MOVE F01-HOURS-WORKED TO W04-ERROR-DATA
+
+           IF F01-HOURS-WORKED IS NUMERIC
+               INSPECT F01-HOURS-WORKED REPLACING LEADING SPACES BY "0"
+           END-IF
+
+           IF F01-HOURS-WORKED NOT NUMERIC
+
+               MOVE W02-HOURS-NOT-NUMERIC-ERR TO W04-ERROR-MSG
+               PERFORM 402-WRITE-ERROR
+               ADD 1 TO W10-ERROR-COUNT(4)
+           ELSE
+               IF   F01-SALARY-TYPE = "S"
                    IF F01-OVERTIME-CHECK
                        CONTINUE
                    ELSE
                        MOVE W02-SALARY-OVER-40-ERR-MSG TO W04-ERROR-MSG
                        PERFORM 402-WRITE-ERROR
+                       ADD 1 TO W10-ERROR-COUNT(5)
                    END-IF
-                   
-                END-IF
-            END-IF
-        .
-        430-VALIDATE-DEPENDENTS.
+
+               END-IF
+           END-IF
+       .
+       430-VALIDATE-DEPENDENTS.
            MOVE SPACES TO W04-ERROR-DATA
            MOVE SPACES TO W04-ERROR-MSG
-          
+
            IF F01-DEPENDANTS NOT NUMERIC
                INSPECT F01-DEPENDANTS-X  REPLACING LEADING SPACES BY "0"
                MOVE F01-DEPENDANTS-X TO F01-DEPENDANTS
            END-IF
-           
-           IF F01-DEPENDANTS IS NUMERIC 
+
+           IF F01-DEPENDANTS IS NUMERIC
                IF NOT F01-DEPENDANTS-VALID
                    MOVE W02-DEPEND-OVER10-ERR TO W04-ERROR-MSG
                    MOVE F01-DEPENDANTS TO W04-ERROR-DATA
-                   
+
                    PERFORM 402-WRITE-ERROR
+                   ADD 1 TO W10-ERROR-COUNT(3)
                END-IF
            ELSE
-                MOVE W02-DEPEND-NOT-NUMERIC-ERR TO W04-ERROR-MSG
-                MOVE F01-DEPENDANTS-X TO W04-ERROR-DATA
-                
-                PERFORM 402-WRITE-ERROR
+               MOVE W02-DEPEND-NOT-NUMERIC-ERR TO W04-ERROR-MSG
+               MOVE F01-DEPENDANTS-X TO W04-ERROR-DATA
+
+               PERFORM 402-WRITE-ERROR
+               ADD 1 TO W10-ERROR-COUNT(2)
            END-IF
-        .
-        440-VALIDATE-INSURANCE.
-            IF NOT F01-INSURANCE-CHECK 
+       .
+       440-VALIDATE-INSURANCE.
+           IF NOT F01-INSURANCE-CHECK
                MOVE SPACES TO W04-ERROR-DATA
                MOVE SPACES TO W04-ERROR-MSG
-                
+
                MOVE W02-INSURANCE-ERR TO W04-ERROR-MSG
                MOVE F01-INSURANCE TO W04-ERROR-DATA
-               
+
                PERFORM 402-WRITE-ERROR
-            END-IF
-        .
-        500-WRITE-FOOTER.
-		    
-             WRITE F03-ERROR-RECORD FROM W01-FOOTER
-		        AFTER ADVANCING 2 LINES
-        .
-        600-CLOSE-FILES.
-	        
-	        CLOSE F01-EMPLOYEE-FILE
-			        F02-VALID-FILE
-			        F03-ERROR-FILE
-        .
-          
+               ADD 1 TO W10-ERROR-COUNT(6)
+           END-IF
+       .
+
+      * REJECT TAX STATUS CODES OUTSIDE OUR DEFINED BRACKETS 1-5
+       445-VALIDATE-TAX-STATUS.
+           IF NOT F01-TAX-STATUS-VALID
+               MOVE SPACES TO W04-ERROR-DATA
+               MOVE SPACES TO W04-ERROR-MSG
+
+               MOVE W02-TAX-STATUS-ERR TO W04-ERROR-MSG
+               MOVE F01-TAX-STATUS TO W04-ERROR-DATA
+
+               PERFORM 402-WRITE-ERROR
+               ADD 1 TO W10-ERROR-COUNT(9)
+           END-IF
+       .
+
+      * REJECT HOURLY RATES OUTSIDE A PLAUSIBLE MIN-WAGE-TO-CAP RANGE
+       450-VALIDATE-HOURLY-RATE.
+           MOVE SPACES TO W04-ERROR-DATA
+           MOVE SPACES TO W04-ERROR-MSG
+
+           IF F01-HOURLY-RATE NOT NUMERIC
+               INSPECT F01-HOURLY-RATE-X REPLACING LEADING SPACES BY "0"
+               MOVE F01-HOURLY-RATE-X TO F01-HOURLY-RATE
+           END-IF
+
+           IF F01-HOURLY-RATE IS NUMERIC
+               IF NOT F01-HOURLY-RATE-VALID
+                   MOVE W02-HOURLY-RATE-ERR TO W04-ERROR-MSG
+                   MOVE F01-HOURLY-RATE-X TO W04-ERROR-DATA
+
+                   PERFORM 402-WRITE-ERROR
+                   ADD 1 TO W10-ERROR-COUNT(7)
+               END-IF
+           ELSE
+               MOVE W02-HOURLY-RATE-NOT-NUMERIC-ERR TO W04-ERROR-MSG
+               MOVE F01-HOURLY-RATE-X TO W04-ERROR-DATA
+
+               PERFORM 402-WRITE-ERROR
+               ADD 1 TO W10-ERROR-COUNT(10)
+           END-IF
+       .
+       500-WRITE-FOOTER.
+           PERFORM 510-WRITE-CONTROL-TOTALS
+
+           WRITE F03-ERROR-RECORD FROM W01-FOOTER
+               AFTER ADVANCING 2 LINES
+       .
+
+      * RECORD COUNTS AND PER-MESSAGE ERROR BREAKDOWN FOR THE RUN
+       510-WRITE-CONTROL-TOTALS.
+           WRITE F03-ERROR-RECORD FROM W09-CONTROL-HEADING
+               AFTER ADVANCING 2 LINES
+
+           MOVE "Records Read" TO W09-CONTROL-LABEL
+           MOVE W08-RECORDS-READ TO W09-CONTROL-COUNT
+           WRITE F03-ERROR-RECORD FROM W09-CONTROL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "Records Passed" TO W09-CONTROL-LABEL
+           MOVE W08-RECORDS-PASSED TO W09-CONTROL-COUNT
+           WRITE F03-ERROR-RECORD FROM W09-CONTROL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "Records Failed" TO W09-CONTROL-LABEL
+           MOVE W08-RECORDS-FAILED TO W09-CONTROL-COUNT
+           WRITE F03-ERROR-RECORD FROM W09-CONTROL-LINE
+               AFTER ADVANCING 1 LINE
+
+           PERFORM 520-WRITE-ERROR-COUNT-LINE
+               VARYING W10-ERROR-IDX FROM 1 BY 1
+               UNTIL W10-ERROR-IDX > 10
+           .
+
+       520-WRITE-ERROR-COUNT-LINE.
+           MOVE W09-ERROR-LABEL(W10-ERROR-IDX) TO W09-CONTROL-LABEL
+           MOVE W10-ERROR-COUNT(W10-ERROR-IDX) TO W09-CONTROL-COUNT
+
+           WRITE F03-ERROR-RECORD FROM W09-CONTROL-LINE
+               AFTER ADVANCING 1 LINE
+       .
+      * APPEND THIS RUN'S COUNTS TO THE SHARED AUDIT LOG
+       530-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           MOVE "Asst3"               TO AUDIT-PROGRAM
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-RUN-TIME FROM TIME
+           MOVE W08-RECORDS-READ      TO AUDIT-RECORDS-READ
+           MOVE W08-RECORDS-PASSED    TO AUDIT-RECORDS-WRITTEN
+           MOVE W08-RECORDS-FAILED    TO AUDIT-RECORDS-REJECTED
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      * A NORMAL END OF RUN MEANS THERE IS NOTHING LEFT TO RESTART, SO
+      * THE CHECKPOINT FILE IS EMPTIED BACK OUT - OTHERWISE THE NEXT
+      * ORDINARY RUN WOULD MISREAD IT AS A PRIOR RUN'S INTERRUPTED STATE
+       600-CLOSE-FILES.
+
+           CLOSE F01-EMPLOYEE-FILE
+                 F02-VALID-FILE
+                 F03-ERROR-FILE
+                 F05-CHECKPOINT-FILE
+
+           OPEN OUTPUT F05-CHECKPOINT-FILE
+           CLOSE F05-CHECKPOINT-FILE
+       .
