@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+       AUTHOR. Daniel Ingram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-STATUS-FILE ASSIGN TO 'BatchStatus.out'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F01-STATUS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS F01-STATUS-RECORD.
+       01  F01-STATUS-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * ONE ENTRY PER NIGHTLY BATCH STEP, IN RUN ORDER
+       01 W01-STEP-NAMES-INIT.
+           05                               PIC X(20) VALUE
+                   "Payroll Extract".
+           05                               PIC X(30) VALUE
+                   "./IngramDanielAsst1".
+           05                               PIC X(20) VALUE
+                   "Inventory Run".
+           05                               PIC X(30) VALUE
+                   "./InventoryProgram".
+           05                               PIC X(20) VALUE
+                   "Payroll Validation".
+           05                               PIC X(30) VALUE
+                   "./Asst3".
+           05                               PIC X(20) VALUE
+                   "Mailing Labels".
+           05                               PIC X(30) VALUE
+                   "./StringEx".
+       01 W01-STEP-NAMES REDEFINES W01-STEP-NAMES-INIT.
+           05  W01-INIT-ENTRY OCCURS 4 TIMES.
+               10  W01-INIT-NAME            PIC X(20).
+               10  W01-INIT-PROGRAM         PIC X(30).
+
+       01 W02-STEP-TABLE.
+           05  W02-STEP-ENTRY OCCURS 4 TIMES INDEXED BY W02-STEP-IDX.
+               10  W02-STEP-NAME            PIC X(20).
+               10  W02-STEP-PROGRAM         PIC X(30).
+               10  W02-STEP-STATUS          PIC X(7).
+                   88  W02-STEP-PENDING            VALUE "PENDING".
+                   88  W02-STEP-RAN-OK             VALUE "OK     ".
+                   88  W02-STEP-FAILED             VALUE "FAILED ".
+                   88  W02-STEP-SKIPPED            VALUE "SKIPPED".
+
+       01 W03-ABORT-SWITCH                  PIC X VALUE "N".
+           88  W03-ABORT-RUN                      VALUE "Y".
+
+       01 W04-STATUS-HEADING.
+           05                               PIC X(28) VALUE SPACES.
+           05                               PIC X(24)
+                   VALUE "Nightly Batch Status".
+
+       01 W04-STATUS-LINE.
+           05  W04-STATUS-NAME              PIC X(20).
+           05                               PIC X(4) VALUE SPACES.
+           05  W04-STATUS-OUT               PIC X(7).
+           05                               PIC X(49) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-INITIALIZE
+           PERFORM 200-RUN-STEP
+               VARYING W02-STEP-IDX FROM 1 BY 1
+               UNTIL W02-STEP-IDX > 4
+           PERFORM 300-WRITE-STATUS-REPORT
+           CLOSE F01-STATUS-FILE
+           STOP RUN
+           .
+
+       100-INITIALIZE.
+           OPEN OUTPUT F01-STATUS-FILE
+           PERFORM 110-INIT-STEP-ENTRY
+               VARYING W02-STEP-IDX FROM 1 BY 1
+               UNTIL W02-STEP-IDX > 4
+           .
+
+       110-INIT-STEP-ENTRY.
+           MOVE W01-INIT-NAME(W02-STEP-IDX)
+               TO W02-STEP-NAME(W02-STEP-IDX)
+           MOVE W01-INIT-PROGRAM(W02-STEP-IDX)
+               TO W02-STEP-PROGRAM(W02-STEP-IDX)
+           SET W02-STEP-PENDING(W02-STEP-IDX) TO TRUE
+           .
+
+      * RUN EACH STEP IN ORDER, SKIPPING THE REST AFTER A FAILURE
+       200-RUN-STEP.
+           IF W03-ABORT-RUN
+               SET W02-STEP-SKIPPED(W02-STEP-IDX) TO TRUE
+           ELSE
+               CALL "SYSTEM" USING W02-STEP-PROGRAM(W02-STEP-IDX)
+               IF RETURN-CODE = 0
+                   SET W02-STEP-RAN-OK(W02-STEP-IDX) TO TRUE
+               ELSE
+                   SET W02-STEP-FAILED(W02-STEP-IDX) TO TRUE
+                   SET W03-ABORT-RUN TO TRUE
+               END-IF
+           END-IF
+           .
+
+       300-WRITE-STATUS-REPORT.
+           WRITE F01-STATUS-RECORD FROM W04-STATUS-HEADING
+               BEFORE ADVANCING 1 LINE
+
+           PERFORM 310-WRITE-STATUS-LINE
+               VARYING W02-STEP-IDX FROM 1 BY 1
+               UNTIL W02-STEP-IDX > 4
+           .
+
+       310-WRITE-STATUS-LINE.
+           MOVE W02-STEP-NAME(W02-STEP-IDX) TO W04-STATUS-NAME
+           MOVE W02-STEP-STATUS(W02-STEP-IDX) TO W04-STATUS-OUT
+
+           WRITE F01-STATUS-RECORD FROM W04-STATUS-LINE
+               AFTER ADVANCING 1 LINE
+           .
